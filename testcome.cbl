@@ -1,10 +1,10 @@
-       ******************************************************************
-       * PROGRAMA: PROCESA-CLIENTES
-       * TIPO:     Batch COBOL
-       * OBJETIVO: Leer un archivo de clientes, validar datos y generar
-       *           un archivo de salida con el resultado del proceso.
-       * NOTA:     COPYs ficticios para ilustrar modularidad.
-       ******************************************************************
+      ******************************************************************
+      * PROGRAMA: PROCESA-CLIENTES
+      * TIPO:     Batch COBOL
+      * OBJETIVO: Leer un archivo de clientes, validar datos y generar
+      *           un archivo de salida con el resultado del proceso.
+      * NOTA:     COPYs ficticios para ilustrar modularidad.
+      ******************************************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROCESA-CLIENTES.
@@ -15,9 +15,22 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CLIENTES-IN ASSIGN TO 'clientes.dat'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLIENTES-IN-STATUS.
            SELECT CLIENTES-OUT ASSIGN TO 'clientes_out.dat'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLIENTES-OUT-STATUS.
+           SELECT ARCHIVO-CONTROL ASSIGN TO 'control_clientes.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+           SELECT CLIENTES-RECHAZADOS
+               ASSIGN TO 'clientes_rechazados.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECHAZADOS-STATUS.
+           SELECT ARCHIVO-FECHA-CORRIDA
+               ASSIGN TO 'ultima_corrida_clientes.ctl'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FECHA-CORRIDA-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -29,6 +42,19 @@
        01  REG-CLIENTE-OUT.
            COPY CPY-CLIENTE-OUT.      *> COPY inventado con la estructura de salida
 
+       FD  ARCHIVO-CONTROL.
+       01  REG-CONTROL-CLIENTES      PIC X(184).
+
+       FD  CLIENTES-RECHAZADOS.
+       01  REG-CLIENTE-RECHAZADO.
+           05 RCH-ID             PIC X(10).
+           05 RCH-NOMBRE         PIC X(30).
+           05 RCH-CODIGO         PIC 9(2).
+           05 RCH-MOTIVO         PIC X(40).
+
+       FD  ARCHIVO-FECHA-CORRIDA.
+       01  REG-FECHA-CORRIDA     PIC 9(8).
+
        WORKING-STORAGE SECTION.
        77  WS-FIN-ARCHIVO     PIC X VALUE 'N'.
            88 FIN-ARCHIVO     VALUE 'S'.
@@ -36,44 +62,288 @@
 
        77  WS-CONTADOR-REG    PIC 9(5) VALUE ZERO.
 
-       *> COPY con constantes y códigos de error ficticios
+       77  WS-CLIENTE-VALIDO  PIC X VALUE 'N'.
+           88 CLIENTE-VALIDO    VALUE 'S'.
+           88 CLIENTE-INVALIDO  VALUE 'N'.
+
+       77  WS-TOTAL-RECH-NOMBRE PIC 9(5) VALUE ZERO.
+       77  WS-TOTAL-RECH-DNI    PIC 9(5) VALUE ZERO.
+       77  WS-TOTAL-RECH-FECHA  PIC 9(5) VALUE ZERO.
+       77  WS-TOTAL-RECH-DUPLIC PIC 9(5) VALUE ZERO.
+       77  WS-TOTAL-ACEPTADOS   PIC 9(5) VALUE ZERO.
+       77  WS-TOTAL-RECHAZADOS  PIC 9(5) VALUE ZERO.
+
+       77  WS-TOTAL-IDS         PIC 9(5) VALUE ZERO.
+       77  WS-IDX-ID            PIC 9(5) VALUE ZERO.
+       77  WS-ID-ENCONTRADO     PIC X VALUE 'N'.
+           88 ID-YA-REGISTRADO    VALUE 'S'.
+           88 ID-NO-REGISTRADO    VALUE 'N'.
+       01  WS-TABLA-IDS.
+           05 WS-ID-REGISTRADO OCCURS 10000 TIMES PIC X(10).
+
+       77  WS-LINEA-CONTROL     PIC X(184).
+
+       77  WS-COD-RECHAZO       PIC 9(2) VALUE ZERO.
+       77  WS-MOTIVO-RECHAZO    PIC X(40) VALUE SPACES.
+
+       77  WS-DNI-SUMA          PIC 9(4) VALUE ZERO.
+       77  WS-DNI-POS           PIC 9    VALUE ZERO.
+       77  WS-DNI-COCIENTE      PIC 9(4) VALUE ZERO.
+       77  WS-DNI-RESTO         PIC 99   VALUE ZERO.
+       77  WS-DNI-VERIFICADOR   PIC 99   VALUE ZERO.
+
+       01  WS-FECHA-SISTEMA     PIC 9(8).
+       01  WS-FECHA-SISTEMA-DESC REDEFINES WS-FECHA-SISTEMA.
+           05 WS-ANIO-SISTEMA   PIC 9(4).
+           05 WS-MES-SISTEMA    PIC 9(2).
+           05 WS-DIA-SISTEMA    PIC 9(2).
+
+       01  WS-HORA-SISTEMA      PIC 9(8).
+       01  WS-HORA-SISTEMA-DESC REDEFINES WS-HORA-SISTEMA.
+           05 WS-HOR-HORA       PIC 9(2).
+           05 WS-HOR-MINUTO     PIC 9(2).
+           05 WS-HOR-SEGUNDO    PIC 9(2).
+           05 WS-HOR-CENTESIMA  PIC 9(2).
+
+       01  WS-TIMESTAMP-PROCESO PIC X(14).
+
+       77  WS-MODO-CORRIDA      PIC X VALUE 'F'.
+           88 MODO-FULL          VALUE 'F'.
+           88 MODO-INCREMENTAL   VALUE 'I'.
+
+       77  WS-FECHA-CORRIDA-STATUS PIC XX VALUE SPACES.
+       77  WS-ULTIMA-FECHA-CORRIDA PIC 9(8) VALUE ZERO.
+
+       77  WS-PROCESAR-REG      PIC X VALUE 'S'.
+           88 PROCESAR-REGISTRO   VALUE 'S'.
+           88 OMITIR-REGISTRO     VALUE 'N'.
+
+       77  WS-TOTAL-OMITIDOS    PIC 9(5) VALUE ZERO.
+
+       77  WS-CLIENTES-IN-STATUS PIC XX VALUE SPACES.
+       77  WS-CLIENTES-OUT-STATUS PIC XX VALUE SPACES.
+       77  WS-CONTROL-STATUS     PIC XX VALUE SPACES.
+       77  WS-RECHAZADOS-STATUS  PIC XX VALUE SPACES.
+
+       01  WS-HORA-INICIO-CLIENTES PIC 9(8) VALUE ZERO.
+       01  WS-HORA-INICIO-CLI-DESC REDEFINES WS-HORA-INICIO-CLIENTES.
+           05 WS-HORA-INICIO-CLI-HH PIC 99.
+           05 WS-HORA-INICIO-CLI-MM PIC 99.
+           05 WS-HORA-INICIO-CLI-SS PIC 99.
+           05 WS-HORA-INICIO-CLI-CC PIC 99.
+       01  WS-HORA-FIN-CLIENTES PIC 9(8) VALUE ZERO.
+       01  WS-HORA-FIN-CLI-DESC REDEFINES WS-HORA-FIN-CLIENTES.
+           05 WS-HORA-FIN-CLI-HH PIC 99.
+           05 WS-HORA-FIN-CLI-MM PIC 99.
+           05 WS-HORA-FIN-CLI-SS PIC 99.
+           05 WS-HORA-FIN-CLI-CC PIC 99.
+       77  WS-INICIO-CLI-CS      PIC 9(8) VALUE ZERO.
+       77  WS-FIN-CLI-CS         PIC 9(8) VALUE ZERO.
+       77  WS-DURACION-CLI-CS    PIC 9(8) VALUE ZERO.
+
+      *> COPY con constantes y códigos de error ficticios
        COPY CPY-CONSTANTES.
 
-       *> COPY con rutinas de validación ficticias
-       COPY CPY-VALIDACIONES.
+       COPY CPY-RETCODES.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "=== INICIO PROCESO CLIENTES ==="
+           ACCEPT WS-MODO-CORRIDA FROM COMMAND-LINE
+           IF NOT MODO-FULL AND NOT MODO-INCREMENTAL
+               MOVE CTE-MODO-FULL TO WS-MODO-CORRIDA
+           END-IF
+           IF MODO-INCREMENTAL
+               DISPLAY "Modo de corrida: INCREMENTAL"
+           ELSE
+               DISPLAY "Modo de corrida: FULL"
+           END-IF
+
+           ACCEPT WS-HORA-INICIO-CLIENTES FROM TIME
+
+           PERFORM LEER-FECHA-CORRIDA
+
+           *> El marcador de ultima corrida tiene granularidad de dia
+           *> (WS-ULTIMA-FECHA-CORRIDA es PIC 9(8), sin hora), igual que
+           *> CLT-FECHA-ALTA en el archivo de entrada. Con esa granularidad
+           *> una segunda corrida incremental el mismo dia no podria
+           *> distinguir un cliente dado de alta antes de la corrida
+           *> anterior de uno dado de alta despues: el modo incremental
+           *> solo admite una corrida exitosa por dia calendario; un
+           *> reintento el mismo dia debe hacerse en modo FULL.
+           IF MODO-INCREMENTAL
+               ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+               IF WS-ULTIMA-FECHA-CORRIDA = WS-FECHA-SISTEMA
+                   MOVE RC-ERROR-FATAL TO WS-RC-CODIGO
+                   MOVE "MODO INCREMENTAL YA CORRIO HOY; USE MODO FULL"
+                       TO WS-RC-MENSAJE
+                   PERFORM RUTINA-ABEND
+               END-IF
+           END-IF
+
            OPEN INPUT CLIENTES-IN
+           IF WS-CLIENTES-IN-STATUS NOT = "00"
+               MOVE RC-ERROR-ARCHIVO TO WS-RC-CODIGO
+               STRING "NO SE PUDO ABRIR CLIENTES-IN, STATUS="
+                   WS-CLIENTES-IN-STATUS DELIMITED BY SIZE
+                   INTO WS-RC-MENSAJE
+               PERFORM RUTINA-ABEND
+           END-IF
            OPEN OUTPUT CLIENTES-OUT
+           IF WS-CLIENTES-OUT-STATUS NOT = "00"
+               MOVE RC-ERROR-ARCHIVO TO WS-RC-CODIGO
+               STRING "NO SE PUDO ABRIR CLIENTES-OUT, STATUS="
+                   WS-CLIENTES-OUT-STATUS DELIMITED BY SIZE
+                   INTO WS-RC-MENSAJE
+               PERFORM RUTINA-ABEND
+           END-IF
+           OPEN OUTPUT ARCHIVO-CONTROL
+           IF WS-CONTROL-STATUS NOT = "00"
+               MOVE RC-ERROR-ARCHIVO TO WS-RC-CODIGO
+               STRING "NO SE PUDO ABRIR ARCHIVO-CONTROL, STATUS="
+                   WS-CONTROL-STATUS DELIMITED BY SIZE
+                   INTO WS-RC-MENSAJE
+               PERFORM RUTINA-ABEND
+           END-IF
+           OPEN OUTPUT CLIENTES-RECHAZADOS
+           IF WS-RECHAZADOS-STATUS NOT = "00"
+               MOVE RC-ERROR-ARCHIVO TO WS-RC-CODIGO
+               STRING "NO SE PUDO ABRIR CLIENTES-RECHAZADOS, STATUS="
+                   WS-RECHAZADOS-STATUS DELIMITED BY SIZE
+                   INTO WS-RC-MENSAJE
+               PERFORM RUTINA-ABEND
+           END-IF
 
            PERFORM LEE-REGISTRO
 
            PERFORM UNTIL FIN-ARCHIVO
-               ADD 1 TO WS-CONTADOR-REG
+               SET PROCESAR-REGISTRO TO TRUE
+               IF MODO-INCREMENTAL
+                   AND CLT-FECHA-ALTA NOT > WS-ULTIMA-FECHA-CORRIDA
+                   SET OMITIR-REGISTRO TO TRUE
+               END-IF
 
-               *> Validar datos usando rutina ficticia del COPY
-               PERFORM VALIDA-CLIENTE
+               IF PROCESAR-REGISTRO
+                   ADD 1 TO WS-CONTADOR-REG
 
-               *> Si es válido, escribir en salida
-               IF WS-CLIENTE-VALIDO = 'S'
-                   WRITE REG-CLIENTE-OUT
+                   *> Validar datos usando rutina ficticia del COPY
+                   PERFORM VALIDA-CLIENTE
+
+                   *> Si es válido, escribir en salida
+                   IF WS-CLIENTE-VALIDO = 'S'
+                       PERFORM ESCRIBE-SALIDA
+                       ADD 1 TO WS-TOTAL-ACEPTADOS
+                   ELSE
+                       DISPLAY "Registro inválido: " CLT-ID
+                       ADD 1 TO WS-TOTAL-RECHAZADOS
+                   END-IF
                ELSE
-                   DISPLAY "Registro inválido: " CLT-ID
+                   ADD 1 TO WS-TOTAL-OMITIDOS
                END-IF
 
                PERFORM LEE-REGISTRO
            END-PERFORM
 
+           ACCEPT WS-HORA-FIN-CLIENTES FROM TIME
+           PERFORM ESCRIBE-CONTROL
+           PERFORM GRABAR-FECHA-CORRIDA
+
            CLOSE CLIENTES-IN
            CLOSE CLIENTES-OUT
+           CLOSE ARCHIVO-CONTROL
+           CLOSE CLIENTES-RECHAZADOS
 
            DISPLAY "=== FIN PROCESO CLIENTES ==="
            DISPLAY "Total registros procesados: " WS-CONTADOR-REG
+           DISPLAY "Total registros omitidos (incremental): "
+               WS-TOTAL-OMITIDOS
+           DISPLAY "Rechazos por nombre: " WS-TOTAL-RECH-NOMBRE
+           DISPLAY "Rechazos por DNI: " WS-TOTAL-RECH-DNI
+           DISPLAY "Rechazos por fecha de nacimiento: "
+               WS-TOTAL-RECH-FECHA
+           DISPLAY "Rechazos por ID duplicado: " WS-TOTAL-RECH-DUPLIC
 
            STOP RUN.
 
+       ESCRIBE-CONTROL.
+           COMPUTE WS-INICIO-CLI-CS =
+               (WS-HORA-INICIO-CLI-HH * 360000)
+               + (WS-HORA-INICIO-CLI-MM * 6000)
+               + (WS-HORA-INICIO-CLI-SS * 100) + WS-HORA-INICIO-CLI-CC
+           COMPUTE WS-FIN-CLI-CS =
+               (WS-HORA-FIN-CLI-HH * 360000)
+               + (WS-HORA-FIN-CLI-MM * 6000)
+               + (WS-HORA-FIN-CLI-SS * 100) + WS-HORA-FIN-CLI-CC
+           IF WS-FIN-CLI-CS >= WS-INICIO-CLI-CS
+               COMPUTE WS-DURACION-CLI-CS =
+                   WS-FIN-CLI-CS - WS-INICIO-CLI-CS
+           ELSE
+               MOVE ZERO TO WS-DURACION-CLI-CS
+           END-IF
+           MOVE SPACES TO WS-LINEA-CONTROL
+           STRING "PROCESADOS=" WS-CONTADOR-REG
+               " ACEPTADOS=" WS-TOTAL-ACEPTADOS
+               " RECHAZADOS=" WS-TOTAL-RECHAZADOS
+               " RECH-NOMBRE=" WS-TOTAL-RECH-NOMBRE
+               " RECH-DNI=" WS-TOTAL-RECH-DNI
+               " RECH-FECHA=" WS-TOTAL-RECH-FECHA
+               " RECH-DUPLIC=" WS-TOTAL-RECH-DUPLIC
+               " OMITIDOS=" WS-TOTAL-OMITIDOS
+               " INICIO=" WS-HORA-INICIO-CLIENTES
+               " FIN=" WS-HORA-FIN-CLIENTES
+               " DURACION-CS=" WS-DURACION-CLI-CS
+               DELIMITED BY SIZE INTO WS-LINEA-CONTROL
+           MOVE WS-LINEA-CONTROL TO REG-CONTROL-CLIENTES
+           WRITE REG-CONTROL-CLIENTES.
+
+       ESCRIBE-SALIDA.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-SISTEMA FROM TIME
+           STRING WS-FECHA-SISTEMA DELIMITED BY SIZE
+               WS-HOR-HORA DELIMITED BY SIZE
+               WS-HOR-MINUTO DELIMITED BY SIZE
+               WS-HOR-SEGUNDO DELIMITED BY SIZE
+               INTO WS-TIMESTAMP-PROCESO
+           MOVE SPACES TO REG-CLIENTE-OUT
+           MOVE CLT-ID TO CLO-ID
+           MOVE CLT-NOMBRE TO CLO-NOMBRE
+           MOVE CLT-DNI TO CLO-DNI
+           MOVE CLT-FECHA-NAC TO CLO-FECHA-NAC
+           MOVE CLT-DIRECCION TO CLO-DIRECCION
+           MOVE WS-TIMESTAMP-PROCESO TO CLO-FECHA-PROCESO
+           MOVE ZERO TO CLO-COD-ESTADO
+           MOVE "ACEPTADO" TO CLO-ESTADO
+           WRITE REG-CLIENTE-OUT.
+
+       LEER-FECHA-CORRIDA.
+           MOVE ZERO TO WS-ULTIMA-FECHA-CORRIDA
+           OPEN INPUT ARCHIVO-FECHA-CORRIDA
+           IF WS-FECHA-CORRIDA-STATUS = "35"
+               CONTINUE
+           ELSE
+               READ ARCHIVO-FECHA-CORRIDA
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE REG-FECHA-CORRIDA TO WS-ULTIMA-FECHA-CORRIDA
+               END-READ
+               CLOSE ARCHIVO-FECHA-CORRIDA
+           END-IF.
+
+       GRABAR-FECHA-CORRIDA.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+           OPEN OUTPUT ARCHIVO-FECHA-CORRIDA
+           MOVE WS-FECHA-SISTEMA TO REG-FECHA-CORRIDA
+           WRITE REG-FECHA-CORRIDA
+           CLOSE ARCHIVO-FECHA-CORRIDA.
+
+       GRABAR-RECHAZO.
+           MOVE CLT-ID TO RCH-ID
+           MOVE CLT-NOMBRE TO RCH-NOMBRE
+           MOVE WS-COD-RECHAZO TO RCH-CODIGO
+           MOVE WS-MOTIVO-RECHAZO TO RCH-MOTIVO
+           WRITE REG-CLIENTE-RECHAZADO.
+
        LEE-REGISTRO.
            READ CLIENTES-IN
                AT END
@@ -83,8 +353,25 @@
            END-READ.
 
        VALIDA-CLIENTE.
-           *> Llamada a rutina ficticia incluida en CPY-VALIDACIONES
+           SET CLIENTE-VALIDO TO TRUE
+           *> Rutinas de validacion incluidas de CPY-VALIDACIONES.
+           *> Se corta en la primera regla que falla, para que cada
+           *> registro rechazado genere un unico renglon en
+           *> clientes_rechazados.dat y un unico conteo en
+           *> WS-TOTAL-RECHAZADOS.
            PERFORM VLD-NOMBRE
-           PERFORM VLD-DNI
-           PERFORM VLD-FECHA-NAC
-           *> WS-CLIENTE-VALIDO se setea en las rutinas de validación
\ No newline at end of file
+           IF CLIENTE-VALIDO
+               PERFORM VLD-DNI
+           END-IF
+           IF CLIENTE-VALIDO
+               PERFORM VLD-FECHA-NAC
+           END-IF
+           IF CLIENTE-VALIDO
+               PERFORM VLD-DUPLICADO
+           END-IF.
+           *> WS-CLIENTE-VALIDO se setea en las rutinas de validación
+
+      *> COPY con rutinas de validación reales
+       COPY CPY-VALIDACIONES.
+
+       COPY CPY-ABEND.
