@@ -3,57 +3,217 @@
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-PROMEDIOS ASSIGN TO 'promedios.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALIDA-STATUS.
+           SELECT ARCHIVO-PARAMETROS ASSIGN TO 'parametros.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAM-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-PROMEDIOS.
+       01  REG-PROMEDIO-OUT.
+           05 PRO-ID           PIC X(10).
+           05 PRO-PROMEDIO     PIC 99.
+           05 PRO-LETRA        PIC X.
+           05 PRO-ESTADO       PIC X(10).
+
+       FD  ARCHIVO-PARAMETROS.
+       01  REG-PARAMETROS.
+           COPY CPY-PARAMETROS.
+
        WORKING-STORAGE SECTION.
+       01  WS-ID               PIC X(10) VALUE SPACES.
+       01  WS-SALIDA-STATUS    PIC XX VALUE "00".
+       01  WS-PARAM-STATUS     PIC XX VALUE "00".
+       01  WS-LETRA            PIC X VALUE SPACES.
+       01  WS-ESTADO           PIC X(10) VALUE SPACES.
+       01  WS-CANT-NOTAS-DEFECTO PIC 99 VALUE 5.
+
        01  WS-NOTA             PIC 99 VALUE ZERO.
-       01  WS-SUMA             PIC 999 VALUE ZERO.
+       01  WS-PESO             PIC 99 VALUE ZERO.
+       01  WS-SUMA             PIC 9(5) VALUE ZERO.
+       01  WS-SUMA-PONDERADA   PIC 9(7) VALUE ZERO.
+       01  WS-SUMA-PESOS       PIC 9(5) VALUE ZERO.
        01  WS-CONTADOR         PIC 99 VALUE ZERO.
+       01  WS-CANT-NOTAS       PIC 99 VALUE ZERO.
        01  WS-PROMEDIO         PIC 99 VALUE ZERO.
        01  WS-MENSAJE          PIC X(50).
 
+       01  WS-MODO             PIC X VALUE "S".
+           88 WS-MODO-PONDERADO VALUE "P".
+           88 WS-MODO-SIMPLE    VALUE "S".
+
+           COPY CPY-RETCODES.
+
        PROCEDURE DIVISION.
        MAIN.
-           PERFORM INICIO THRU INICIO-EXIT
-           PERFORM INGRESAR THRU INGRESAR-EXIT
-           PERFORM CALCULAR THRU CALCULAR-EXIT
-           PERFORM MOSTRAR THRU MOSTRAR-EXIT
+           PERFORM ABRIR-SALIDA THRU ABRIR-SALIDA-EXIT
+           PERFORM PEDIR-ID THRU PEDIR-ID-EXIT
+           PERFORM UNTIL WS-ID = "FIN"
+               PERFORM INICIO THRU INICIO-EXIT
+               PERFORM INGRESAR THRU INGRESAR-EXIT
+               PERFORM CALCULAR THRU CALCULAR-EXIT
+               PERFORM CLASIFICAR THRU CLASIFICAR-EXIT
+               PERFORM MOSTRAR THRU MOSTRAR-EXIT
+               PERFORM PEDIR-ID THRU PEDIR-ID-EXIT
+           END-PERFORM
+           PERFORM CERRAR-SALIDA THRU CERRAR-SALIDA-EXIT
            STOP RUN.
        MAIN-EXIT.
            EXIT.
 
+       ABRIR-SALIDA.
+           OPEN EXTEND ARCHIVO-PROMEDIOS
+           IF WS-SALIDA-STATUS = "35"
+               OPEN OUTPUT ARCHIVO-PROMEDIOS
+           END-IF
+           IF WS-SALIDA-STATUS NOT = "00"
+               MOVE RC-ERROR-ARCHIVO TO WS-RC-CODIGO
+               STRING "NO SE PUDO ABRIR ARCHIVO-PROMEDIOS, STATUS="
+                   WS-SALIDA-STATUS DELIMITED BY SIZE
+                   INTO WS-RC-MENSAJE
+               PERFORM RUTINA-ABEND
+           END-IF
+           PERFORM CARGAR-PARAMETROS THRU CARGAR-PARAMETROS-EXIT
+           CONTINUE.
+       ABRIR-SALIDA-EXIT.
+           EXIT.
+
+       CARGAR-PARAMETROS.
+      *> Archivo opcional: si no existe, se conserva la cantidad de
+      *> notas por defecto definida en WORKING-STORAGE (5).
+           OPEN INPUT ARCHIVO-PARAMETROS
+           IF WS-PARAM-STATUS = "00"
+               READ ARCHIVO-PARAMETROS
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PAR-CANT-NOTAS-DEFECTO
+                           TO WS-CANT-NOTAS-DEFECTO
+               END-READ
+               CLOSE ARCHIVO-PARAMETROS
+           END-IF
+           CONTINUE.
+       CARGAR-PARAMETROS-EXIT.
+           EXIT.
+
+       CERRAR-SALIDA.
+           CLOSE ARCHIVO-PROMEDIOS
+           CONTINUE.
+       CERRAR-SALIDA-EXIT.
+           EXIT.
+
+       PEDIR-ID.
+           DISPLAY "ID del alumno (FIN para terminar):"
+           ACCEPT WS-ID
+           CONTINUE.
+       PEDIR-ID-EXIT.
+           EXIT.
+
        INICIO.
-           DISPLAY "Cálculo de promedio de 5 notas"
+           DISPLAY "Cálculo de promedio de notas"
            MOVE 0 TO WS-SUMA
+           MOVE 0 TO WS-SUMA-PONDERADA
+           MOVE 0 TO WS-SUMA-PESOS
            MOVE 0 TO WS-CONTADOR
+           PERFORM PEDIR-CANTIDAD THRU PEDIR-CANTIDAD-EXIT
+           PERFORM PEDIR-MODO THRU PEDIR-MODO-EXIT
            CONTINUE.
        INICIO-EXIT.
            EXIT.
 
+       PEDIR-MODO.
+           DISPLAY "Modo de cálculo: (P)onderado o (S)imple"
+           ACCEPT WS-MODO
+           IF NOT WS-MODO-PONDERADO AND NOT WS-MODO-SIMPLE
+               MOVE "S" TO WS-MODO
+           END-IF
+           CONTINUE.
+       PEDIR-MODO-EXIT.
+           EXIT.
+
+       PEDIR-CANTIDAD.
+           DISPLAY "¿Cuántas notas desea ingresar? (1-20)"
+           ACCEPT WS-CANT-NOTAS
+           IF WS-CANT-NOTAS < 1 OR WS-CANT-NOTAS > 20
+               DISPLAY "Cantidad fuera de rango, se usan "
+                   WS-CANT-NOTAS-DEFECTO " notas."
+               MOVE WS-CANT-NOTAS-DEFECTO TO WS-CANT-NOTAS
+           END-IF
+           CONTINUE.
+       PEDIR-CANTIDAD-EXIT.
+           EXIT.
+
        INGRESAR.
-           PERFORM VARYING WS-CONTADOR FROM 1 BY 1 UNTIL WS-CONTADOR > 5
+           PERFORM VARYING WS-CONTADOR FROM 1 BY 1
+                   UNTIL WS-CONTADOR > WS-CANT-NOTAS
                DISPLAY "Ingrese nota " WS-CONTADOR
                ACCEPT WS-NOTA
+               IF WS-MODO-PONDERADO
+                   DISPLAY "Ingrese peso de la nota " WS-CONTADOR
+                   ACCEPT WS-PESO
+               ELSE
+                   MOVE 1 TO WS-PESO
+               END-IF
                ADD WS-NOTA TO WS-SUMA
+               COMPUTE WS-SUMA-PONDERADA =
+                   WS-SUMA-PONDERADA + (WS-NOTA * WS-PESO)
+               ADD WS-PESO TO WS-SUMA-PESOS
            END-PERFORM
            CONTINUE.
        INGRESAR-EXIT.
            EXIT.
 
        CALCULAR.
-           DIVIDE WS-SUMA BY 5 GIVING WS-PROMEDIO
+           IF WS-MODO-PONDERADO AND WS-SUMA-PESOS > 0
+               DIVIDE WS-SUMA-PONDERADA BY WS-SUMA-PESOS
+                   GIVING WS-PROMEDIO
+           ELSE
+               DIVIDE WS-SUMA BY WS-CANT-NOTAS GIVING WS-PROMEDIO
+           END-IF
            CONTINUE.
        CALCULAR-EXIT.
            EXIT.
 
+       CLASIFICAR.
+           EVALUATE TRUE
+               WHEN WS-PROMEDIO >= 90
+                   MOVE "A" TO WS-LETRA
+               WHEN WS-PROMEDIO >= 80
+                   MOVE "B" TO WS-LETRA
+               WHEN WS-PROMEDIO >= 70
+                   MOVE "C" TO WS-LETRA
+               WHEN WS-PROMEDIO >= 60
+                   MOVE "D" TO WS-LETRA
+               WHEN OTHER
+                   MOVE "F" TO WS-LETRA
+           END-EVALUATE
+           IF WS-PROMEDIO >= 60
+               MOVE "APROBADO" TO WS-ESTADO
+           ELSE
+               MOVE "REPROBADO" TO WS-ESTADO
+           END-IF
+           CONTINUE.
+       CLASIFICAR-EXIT.
+           EXIT.
+
        MOSTRAR.
            MOVE "Promedio calculado: " TO WS-MENSAJE
-           DISPLAY WS-MENSAJE WS-PROMEDIO
+           DISPLAY WS-ID " " WS-MENSAJE WS-PROMEDIO
+               " " WS-LETRA " " WS-ESTADO
+           MOVE WS-ID TO PRO-ID
+           MOVE WS-PROMEDIO TO PRO-PROMEDIO
+           MOVE WS-LETRA TO PRO-LETRA
+           MOVE WS-ESTADO TO PRO-ESTADO
+           WRITE REG-PROMEDIO-OUT
            CONTINUE.
        MOSTRAR-EXIT.
            EXIT.
 
-       * Párrafos muertos
+      * Párrafos muertos
        LOG-NOTAS.
            DISPLAY "Notas ingresadas correctamente"
            DISPLAY "Este párrafo no se ejecuta"
@@ -67,3 +227,5 @@
            CONTINUE.
        DEPURAR-SUMA-EXIT.
            EXIT.
+
+           COPY CPY-ABEND.
