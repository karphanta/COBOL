@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVAR-DIARIO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-REPORTE-ARCH
+               ASSIGN TO 'reporte_archivo_diario.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORTE-ARCH-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-REPORTE-ARCH.
+       01  REG-REPORTE-ARCH      PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77  WS-REPORTE-ARCH-STATUS PIC XX VALUE SPACES.
+       77  WS-FECHA-ARCHIVO      PIC 9(8).
+       77  WS-SUFIJO-GEN         PIC X(12).
+       77  WS-NOMBRE-ORIGEN      PIC X(30) VALUE SPACES.
+       77  WS-NOMBRE-DESTINO     PIC X(40) VALUE SPACES.
+       77  WS-COMANDO            PIC X(100).
+
+       77  WS-RC-CRUDO           PIC S9(9).
+       77  WS-CC-COPIA           PIC S9(4).
+
+       77  WS-IDX-LINEA          PIC 9(2) VALUE ZERO.
+       01  WS-TABLA-LINEAS.
+           05 WS-LINEA-ARCH OCCURS 4 TIMES PIC X(100).
+
+           COPY CPY-RETCODES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "=== ARCHIVO DIARIO DE ENTRADAS Y SALIDAS ==="
+           ACCEPT WS-FECHA-ARCHIVO FROM DATE YYYYMMDD
+           STRING "G" WS-FECHA-ARCHIVO "V00"
+               DELIMITED BY SIZE INTO WS-SUFIJO-GEN
+
+           *> Todas las llamadas a CALL "SYSTEM" se resuelven primero y
+           *> sus resultados se guardan en memoria; el reporte se abre
+           *> y se escribe recien al final, para no tener el archivo de
+           *> reporte abierto mientras se bifurcan procesos externos.
+           MOVE "entrada.dat"  TO WS-NOMBRE-ORIGEN
+           MOVE SPACES TO WS-NOMBRE-DESTINO
+           STRING "ENTRADA." WS-SUFIJO-GEN
+               DELIMITED BY SIZE INTO WS-NOMBRE-DESTINO
+           PERFORM ARCHIVAR-ARCHIVO
+
+           MOVE "salida.txt"   TO WS-NOMBRE-ORIGEN
+           MOVE SPACES TO WS-NOMBRE-DESTINO
+           STRING "SALIDA." WS-SUFIJO-GEN
+               DELIMITED BY SIZE INTO WS-NOMBRE-DESTINO
+           PERFORM ARCHIVAR-ARCHIVO
+
+           MOVE "clientes.dat" TO WS-NOMBRE-ORIGEN
+           MOVE SPACES TO WS-NOMBRE-DESTINO
+           STRING "CLIENTES." WS-SUFIJO-GEN
+               DELIMITED BY SIZE INTO WS-NOMBRE-DESTINO
+           PERFORM ARCHIVAR-ARCHIVO
+
+           MOVE "clientes_out.dat" TO WS-NOMBRE-ORIGEN
+           MOVE SPACES TO WS-NOMBRE-DESTINO
+           STRING "CLIENTES-OUT." WS-SUFIJO-GEN
+               DELIMITED BY SIZE INTO WS-NOMBRE-DESTINO
+           PERFORM ARCHIVAR-ARCHIVO
+
+           PERFORM ESCRIBIR-REPORTE-ARCH
+
+           DISPLAY "=== FIN ARCHIVO DIARIO ==="
+           MOVE ZERO TO RETURN-CODE
+           STOP RUN.
+
+       ARCHIVAR-ARCHIVO.
+           ADD 1 TO WS-IDX-LINEA
+           MOVE SPACES TO WS-COMANDO
+           STRING "test -f " DELIMITED BY SIZE
+               WS-NOMBRE-ORIGEN DELIMITED BY SPACE
+               " && cp " DELIMITED BY SIZE
+               WS-NOMBRE-ORIGEN DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               WS-NOMBRE-DESTINO DELIMITED BY SPACE
+               INTO WS-COMANDO
+           CALL "SYSTEM" USING WS-COMANDO
+           *> Igual que en SUITE-NOCTURNA: RETURN-CODE trae el estado
+           *> crudo de wait(); el condition code real es ese valor
+           *> dividido entre 256. Un origen ausente (corrida previa
+           *> que no produjo el archivo) no se trata como error fatal.
+           MOVE RETURN-CODE TO WS-RC-CRUDO
+           DIVIDE WS-RC-CRUDO BY 256 GIVING WS-CC-COPIA
+           MOVE SPACES TO WS-LINEA-ARCH(WS-IDX-LINEA)
+           IF WS-CC-COPIA = ZERO
+               DISPLAY "  Archivado: " WS-NOMBRE-ORIGEN
+                   " -> " WS-NOMBRE-DESTINO
+               STRING WS-NOMBRE-ORIGEN DELIMITED BY SPACE
+                   " -> " DELIMITED BY SIZE
+                   WS-NOMBRE-DESTINO DELIMITED BY SPACE
+                   ": ARCHIVADO" DELIMITED BY SIZE
+                   INTO WS-LINEA-ARCH(WS-IDX-LINEA)
+           ELSE
+               DISPLAY "  Sin archivo de origen: " WS-NOMBRE-ORIGEN
+               STRING WS-NOMBRE-ORIGEN DELIMITED BY SPACE
+                   ": SIN ORIGEN (no archivado)" DELIMITED BY SIZE
+                   INTO WS-LINEA-ARCH(WS-IDX-LINEA)
+           END-IF.
+
+       ESCRIBIR-REPORTE-ARCH.
+           OPEN OUTPUT ARCHIVO-REPORTE-ARCH
+           IF WS-REPORTE-ARCH-STATUS NOT = "00"
+               MOVE RC-ERROR-ARCHIVO TO WS-RC-CODIGO
+               STRING "NO SE PUDO ABRIR ARCHIVO-REPORTE-ARCH, STATUS="
+                   WS-REPORTE-ARCH-STATUS DELIMITED BY SIZE
+                   INTO WS-RC-MENSAJE
+               PERFORM RUTINA-ABEND
+           END-IF
+           PERFORM VARYING WS-IDX-LINEA FROM 1 BY 1
+                   UNTIL WS-IDX-LINEA > 4
+               MOVE WS-LINEA-ARCH(WS-IDX-LINEA) TO REG-REPORTE-ARCH
+               WRITE REG-REPORTE-ARCH
+           END-PERFORM
+           CLOSE ARCHIVO-REPORTE-ARCH.
+
+           COPY CPY-ABEND.
