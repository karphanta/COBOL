@@ -3,58 +3,240 @@
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-ROSTER ASSIGN TO 'roster.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+           SELECT ARCHIVO-RESULTADOS ASSIGN TO 'resultados.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCHIVO-JOURNAL ASSIGN TO 'journal.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-STATUS.
+           SELECT ARCHIVO-PARAMETROS ASSIGN TO 'parametros.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAM-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-ROSTER.
+       01  REG-ROSTER.
+           05 ROS-NOMBRE       PIC X(30).
+           05 ROS-EDAD         PIC 99.
+
+       FD  ARCHIVO-RESULTADOS.
+       01  REG-RESULTADO.
+           05 RES-NOMBRE       PIC X(30).
+           05 RES-VALIDO       PIC X.
+           05 RES-SENIOR       PIC X.
+           05 RES-MENOR-TUTOR  PIC X.
+           05 RES-MENSAJE      PIC X(130).
+
+       FD  ARCHIVO-JOURNAL.
+       01  REG-JOURNAL.
+           05 JOR-TIMESTAMP    PIC X(17).
+           05 JOR-NOMBRE       PIC X(30).
+           05 JOR-EDAD         PIC 99.
+           05 JOR-VALIDO       PIC X.
+
+       FD  ARCHIVO-PARAMETROS.
+       01  REG-PARAMETROS.
+           COPY CPY-PARAMETROS.
+
        WORKING-STORAGE SECTION.
        01  WS-EDAD             PIC 99 VALUE ZERO.
-       01  WS-MENSAJE          PIC X(50).
+       01  WS-NOMBRE           PIC X(30) VALUE SPACES.
+       01  WS-MENSAJE          PIC X(130).
        01  WS-VALIDO           PIC X VALUE "N".
+       01  WS-SENIOR           PIC X VALUE "N".
+       01  WS-MENOR-TUTOR      PIC X VALUE "N".
+       01  WS-MENSAJE-VOTO     PIC X(40).
+       01  WS-MENSAJE-SENIOR   PIC X(40).
+       01  WS-MENSAJE-MENOR    PIC X(40).
+
+       01  WS-EDAD-VOTO-MIN    PIC 99 VALUE 18.
+       01  WS-EDAD-SENIOR-MIN  PIC 99 VALUE 65.
+       01  WS-EDAD-MENOR-MAX   PIC 99 VALUE 13.
+
+       01  WS-EOF-FLAG         PIC X VALUE 'N'.
+           88 FIN-ARCHIVO      VALUE 'S'.
+           88 MAS-DATOS        VALUE 'N'.
+
+       01  WS-CONTADOR-SI      PIC 9(5) VALUE ZERO.
+       01  WS-CONTADOR-NO      PIC 9(5) VALUE ZERO.
+       01  WS-TOTAL-LEIDOS     PIC 9(5) VALUE ZERO.
+
+       01  WS-RESUMEN          PIC X(60).
+
+       01  WS-FECHA-SISTEMA    PIC 9(8).
+       01  WS-HORA-SISTEMA     PIC 9(8).
+       01  WS-TIMESTAMP        PIC X(17).
+       01  WS-JOURNAL-STATUS   PIC XX VALUE "00".
+       01  WS-ROSTER-STATUS    PIC XX VALUE "00".
+       01  WS-PARAM-STATUS     PIC XX VALUE "00".
+
+           COPY CPY-RETCODES.
 
        PROCEDURE DIVISION.
        MAIN.
            PERFORM INICIO THRU INICIO-EXIT
-           PERFORM VALIDAR THRU VALIDAR-EXIT
-           PERFORM MOSTRAR THRU MOSTRAR-EXIT
+           PERFORM LEER-REGISTRO THRU LEER-REGISTRO-EXIT
+           PERFORM UNTIL FIN-ARCHIVO
+               PERFORM VALIDAR THRU VALIDAR-EXIT
+               PERFORM MOSTRAR THRU MOSTRAR-EXIT
+               PERFORM LOG-DETALLADO THRU LOG-DETALLADO-EXIT
+               PERFORM LEER-REGISTRO THRU LEER-REGISTRO-EXIT
+           END-PERFORM
+           PERFORM TERMINAR THRU TERMINAR-EXIT
            STOP RUN.
        MAIN-EXIT.
            EXIT.
 
        INICIO.
-           DISPLAY "Ingrese su edad:"
-           ACCEPT WS-EDAD
+           OPEN INPUT ARCHIVO-ROSTER
+           IF WS-ROSTER-STATUS NOT = "00"
+               MOVE RC-ERROR-ARCHIVO TO WS-RC-CODIGO
+               STRING "NO SE PUDO ABRIR ARCHIVO-ROSTER, STATUS="
+                   WS-ROSTER-STATUS DELIMITED BY SIZE
+                   INTO WS-RC-MENSAJE
+               PERFORM RUTINA-ABEND
+           END-IF
+           OPEN OUTPUT ARCHIVO-RESULTADOS
+           OPEN EXTEND ARCHIVO-JOURNAL
+           IF WS-JOURNAL-STATUS = "35"
+               OPEN OUTPUT ARCHIVO-JOURNAL
+           END-IF
+           MOVE ZERO TO WS-CONTADOR-SI
+           MOVE ZERO TO WS-CONTADOR-NO
+           MOVE ZERO TO WS-TOTAL-LEIDOS
+           PERFORM CARGAR-PARAMETROS THRU CARGAR-PARAMETROS-EXIT
            CONTINUE.
        INICIO-EXIT.
            EXIT.
 
+       CARGAR-PARAMETROS.
+      *> Archivo opcional: si no existe, se conservan los umbrales
+      *> por defecto definidos en WORKING-STORAGE (18/65/13).
+           OPEN INPUT ARCHIVO-PARAMETROS
+           IF WS-PARAM-STATUS = "00"
+               READ ARCHIVO-PARAMETROS
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PAR-EDAD-VOTO-MIN   TO WS-EDAD-VOTO-MIN
+                       MOVE PAR-EDAD-SENIOR-MIN TO WS-EDAD-SENIOR-MIN
+                       MOVE PAR-EDAD-MENOR-MAX  TO WS-EDAD-MENOR-MAX
+               END-READ
+               CLOSE ARCHIVO-PARAMETROS
+           END-IF
+           CONTINUE.
+       CARGAR-PARAMETROS-EXIT.
+           EXIT.
+
+       LEER-REGISTRO.
+           READ ARCHIVO-ROSTER
+               AT END
+                   SET FIN-ARCHIVO TO TRUE
+               NOT AT END
+                   MOVE ROS-NOMBRE TO WS-NOMBRE
+                   MOVE ROS-EDAD TO WS-EDAD
+                   ADD 1 TO WS-TOTAL-LEIDOS
+           END-READ.
+       LEER-REGISTRO-EXIT.
+           EXIT.
+
        VALIDAR.
-           IF WS-EDAD >= 18
+           IF WS-EDAD >= WS-EDAD-VOTO-MIN
                MOVE "S" TO WS-VALIDO
-               MOVE "Edad válida para votar." TO WS-MENSAJE
+               MOVE "Edad válida para votar." TO WS-MENSAJE-VOTO
            ELSE
                MOVE "N" TO WS-VALIDO
-               MOVE "Edad insuficiente para votar." TO WS-MENSAJE
+               MOVE "Edad insuficiente para votar." TO WS-MENSAJE-VOTO
+           END-IF
+
+           IF WS-EDAD >= WS-EDAD-SENIOR-MIN
+               MOVE "S" TO WS-SENIOR
+               MOVE "Elegible para beneficios de adulto mayor."
+                   TO WS-MENSAJE-SENIOR
+           ELSE
+               MOVE "N" TO WS-SENIOR
+               MOVE "No elegible para beneficios de adulto mayor."
+                   TO WS-MENSAJE-SENIOR
+           END-IF
+
+           IF WS-EDAD <= WS-EDAD-MENOR-MAX
+               MOVE "S" TO WS-MENOR-TUTOR
+               MOVE "Menor de edad: requiere tutor." TO WS-MENSAJE-MENOR
+           ELSE
+               MOVE "N" TO WS-MENOR-TUTOR
+               MOVE "No requiere tutor." TO WS-MENSAJE-MENOR
            END-IF
+
+           STRING WS-MENSAJE-VOTO DELIMITED BY SIZE
+               " | " DELIMITED BY SIZE
+               WS-MENSAJE-SENIOR DELIMITED BY SIZE
+               " | " DELIMITED BY SIZE
+               WS-MENSAJE-MENOR DELIMITED BY SIZE
+               INTO WS-MENSAJE
            CONTINUE.
        VALIDAR-EXIT.
            EXIT.
 
        MOSTRAR.
-           DISPLAY WS-MENSAJE
+           DISPLAY WS-NOMBRE " - " WS-MENSAJE
+           MOVE WS-NOMBRE TO RES-NOMBRE
+           MOVE WS-VALIDO TO RES-VALIDO
+           MOVE WS-SENIOR TO RES-SENIOR
+           MOVE WS-MENOR-TUTOR TO RES-MENOR-TUTOR
+           MOVE WS-MENSAJE TO RES-MENSAJE
+           WRITE REG-RESULTADO
+           IF WS-VALIDO = "S"
+               ADD 1 TO WS-CONTADOR-SI
+           ELSE
+               ADD 1 TO WS-CONTADOR-NO
+           END-IF
            CONTINUE.
        MOSTRAR-EXIT.
            EXIT.
 
-       * Párrafos muertos
+       TERMINAR.
+           MOVE SPACES TO RES-NOMBRE RES-VALIDO RES-SENIOR
+               RES-MENOR-TUTOR RES-MENSAJE
+           STRING "TOTAL=" WS-TOTAL-LEIDOS
+               " VALIDOS(S)=" WS-CONTADOR-SI
+               " NO-VALIDOS(N)=" WS-CONTADOR-NO
+               DELIMITED BY SIZE INTO RES-MENSAJE
+           WRITE REG-RESULTADO
+           MOVE RES-MENSAJE TO WS-RESUMEN
+           DISPLAY WS-RESUMEN
+           CLOSE ARCHIVO-ROSTER
+           CLOSE ARCHIVO-RESULTADOS
+           CLOSE ARCHIVO-JOURNAL
+           CONTINUE.
+       TERMINAR-EXIT.
+           EXIT.
+
        LOG-DETALLADO.
-           DISPLAY "Log interno: validación completa"
-           DISPLAY "Este párrafo no se invoca"
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-SISTEMA FROM TIME
+           STRING WS-FECHA-SISTEMA DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-HORA-SISTEMA DELIMITED BY SIZE
+               INTO WS-TIMESTAMP
+           MOVE WS-TIMESTAMP TO JOR-TIMESTAMP
+           MOVE WS-NOMBRE TO JOR-NOMBRE
+           MOVE WS-EDAD TO JOR-EDAD
+           MOVE WS-VALIDO TO JOR-VALIDO
+           WRITE REG-JOURNAL
            CONTINUE.
        LOG-DETALLADO-EXIT.
            EXIT.
 
+      * Párrafos muertos
        DEPURAR-EDAD.
            DISPLAY "Depuración de WS-EDAD: " WS-EDAD
            DISPLAY "Este párrafo está muerto"
            CONTINUE.
        DEPURAR-EDAD-EXIT.
            EXIT.
+
+           COPY CPY-ABEND.
