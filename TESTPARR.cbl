@@ -3,20 +3,64 @@
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-PARAMETROS ASSIGN TO 'control.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT ARCHIVO-CHECKPOINT ASSIGN TO 'checkpoint.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-PARAMETROS.
+       01  REG-PARAMETROS.
+           05 PARM-LIMITE-CICLO PIC 9(4).
+
+       FD  ARCHIVO-CHECKPOINT.
+       01  REG-CHECKPOINT.
+           05 CKPT-CONTADOR    PIC 9(4).
+           05 CKPT-ESTADO      PIC X(10).
+
        WORKING-STORAGE SECTION.
        01  WS-CONTADOR         PIC 9(4) VALUE ZERO.
-       01  WS-MENSAJE          PIC X(50) VALUE "Ejecutando párrafos activos...".
+       01  WS-MENSAJE          PIC X(50)
+           VALUE "Ejecutando párrafos activos...".
        01  WS-FIN              PIC X(30) VALUE "Fin del programa.".
        01  WS-DUMMY            PIC X(10) VALUE SPACES.
 
+       01  WS-PARM-STATUS      PIC XX VALUE "00".
+       01  WS-LIMITE-CICLO     PIC 9(4) VALUE 50.
+
+       01  WS-CHECKPOINT-STATUS PIC XX VALUE "00".
+       01  WS-CHECKPOINT-CADA  PIC 99 VALUE 10.
+       01  WS-CHECKPOINT-COCIENTE PIC 9(4).
+       01  WS-CHECKPOINT-RESTO PIC 99.
+
+       01  WS-HORA-RAW         PIC 9(8).
+       01  WS-HORA-DETALLE REDEFINES WS-HORA-RAW.
+           05 WS-HORA-HH       PIC 99.
+           05 WS-HORA-MM       PIC 99.
+           05 WS-HORA-SS       PIC 99.
+           05 WS-HORA-CC       PIC 99.
+
+       01  WS-TIEMPO-INICIO-CS PIC 9(8) VALUE ZERO.
+       01  WS-TIEMPO-FIN-CS    PIC 9(8) VALUE ZERO.
+       01  WS-TIEMPO-ITER-CS   PIC 9(8) VALUE ZERO.
+       01  WS-TIEMPO-TOTAL-CS  PIC 9(8) VALUE ZERO.
+       01  WS-TIEMPO-MIN-CS    PIC 9(8) VALUE 99999999.
+       01  WS-TIEMPO-MAX-CS    PIC 9(8) VALUE ZERO.
+       01  WS-TIEMPO-PROM-CS   PIC 9(8) VALUE ZERO.
+       01  WS-ITERACIONES-MEDIDAS PIC 9(4) VALUE ZERO.
+
+           COPY CPY-RETCODES.
+
        PROCEDURE DIVISION.
        MAIN-PROCESS.
            DISPLAY WS-MENSAJE
            PERFORM INICIO THRU INICIO-EXIT
            PERFORM CICLO THRU CICLO-EXIT
-           PERFORM FINAL THRU FINAL-EXIT
+           PERFORM FINALIZAR THRU FINALIZAR-EXIT
            STOP RUN.
        MAIN-PROCESS-EXIT.
            EXIT.
@@ -24,16 +68,101 @@
        INICIO.
            DISPLAY "Inicio del programa"
            MOVE 1 TO WS-CONTADOR
-           DISPLAY "Contador inicializado a 1"
+           PERFORM LEER-PARAMETROS THRU LEER-PARAMETROS-EXIT
+           PERFORM LEER-CHECKPOINT THRU LEER-CHECKPOINT-EXIT
+           DISPLAY "Contador inicializado a " WS-CONTADOR
+           DISPLAY "Límite de ciclo: " WS-LIMITE-CICLO
            DISPLAY "Preparando ciclo de ejecución"
            CONTINUE.
        INICIO-EXIT.
            EXIT.
 
+       LEER-CHECKPOINT.
+           OPEN INPUT ARCHIVO-CHECKPOINT
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ ARCHIVO-CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-ESTADO = "EN-PROCESO"
+                           COMPUTE WS-CONTADOR = CKPT-CONTADOR + 1
+                           DISPLAY "Reanudando desde checkpoint: "
+                               WS-CONTADOR
+                       END-IF
+               END-READ
+               CLOSE ARCHIVO-CHECKPOINT
+           END-IF
+           CONTINUE.
+       LEER-CHECKPOINT-EXIT.
+           EXIT.
+
+       GRABAR-CHECKPOINT.
+           OPEN OUTPUT ARCHIVO-CHECKPOINT
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               MOVE RC-ERROR-ARCHIVO TO WS-RC-CODIGO
+               STRING "NO SE PUDO GRABAR ARCHIVO-CHECKPOINT, STATUS="
+                   WS-CHECKPOINT-STATUS DELIMITED BY SIZE
+                   INTO WS-RC-MENSAJE
+               PERFORM RUTINA-ABEND
+           END-IF
+           MOVE WS-CONTADOR TO CKPT-CONTADOR
+           MOVE "EN-PROCESO" TO CKPT-ESTADO
+           WRITE REG-CHECKPOINT
+           CLOSE ARCHIVO-CHECKPOINT
+           CONTINUE.
+       GRABAR-CHECKPOINT-EXIT.
+           EXIT.
+
+       LEER-PARAMETROS.
+           OPEN INPUT ARCHIVO-PARAMETROS
+           IF WS-PARM-STATUS = "00"
+               READ ARCHIVO-PARAMETROS
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-LIMITE-CICLO > 0
+                           MOVE PARM-LIMITE-CICLO TO WS-LIMITE-CICLO
+                       END-IF
+               END-READ
+               CLOSE ARCHIVO-PARAMETROS
+           END-IF
+           CONTINUE.
+       LEER-PARAMETROS-EXIT.
+           EXIT.
+
        CICLO.
-           PERFORM VARYING WS-CONTADOR FROM 1 BY 1 UNTIL WS-CONTADOR > 50
+           PERFORM VARYING WS-CONTADOR FROM WS-CONTADOR BY 1
+                   UNTIL WS-CONTADOR > WS-LIMITE-CICLO
                DISPLAY "Iteración número: " WS-CONTADOR
+               ACCEPT WS-HORA-RAW FROM TIME
+               COMPUTE WS-TIEMPO-INICIO-CS =
+                   (WS-HORA-HH * 360000) + (WS-HORA-MM * 6000)
+                   + (WS-HORA-SS * 100) + WS-HORA-CC
                PERFORM SUBRUTINA THRU SUBRUTINA-EXIT
+               ACCEPT WS-HORA-RAW FROM TIME
+               COMPUTE WS-TIEMPO-FIN-CS =
+                   (WS-HORA-HH * 360000) + (WS-HORA-MM * 6000)
+                   + (WS-HORA-SS * 100) + WS-HORA-CC
+               IF WS-TIEMPO-FIN-CS >= WS-TIEMPO-INICIO-CS
+                   COMPUTE WS-TIEMPO-ITER-CS =
+                       WS-TIEMPO-FIN-CS - WS-TIEMPO-INICIO-CS
+               ELSE
+                   MOVE ZERO TO WS-TIEMPO-ITER-CS
+               END-IF
+               ADD WS-TIEMPO-ITER-CS TO WS-TIEMPO-TOTAL-CS
+               ADD 1 TO WS-ITERACIONES-MEDIDAS
+               IF WS-TIEMPO-ITER-CS < WS-TIEMPO-MIN-CS
+                   MOVE WS-TIEMPO-ITER-CS TO WS-TIEMPO-MIN-CS
+               END-IF
+               IF WS-TIEMPO-ITER-CS > WS-TIEMPO-MAX-CS
+                   MOVE WS-TIEMPO-ITER-CS TO WS-TIEMPO-MAX-CS
+               END-IF
+               DIVIDE WS-CONTADOR BY WS-CHECKPOINT-CADA
+                   GIVING WS-CHECKPOINT-COCIENTE
+                   REMAINDER WS-CHECKPOINT-RESTO
+               IF WS-CHECKPOINT-RESTO = 0
+                   PERFORM GRABAR-CHECKPOINT THRU GRABAR-CHECKPOINT-EXIT
+               END-IF
            END-PERFORM.
        CICLO-EXIT.
            EXIT.
@@ -45,13 +174,40 @@
        SUBRUTINA-EXIT.
            EXIT.
 
-       FINAL.
+       FINALIZAR.
+           OPEN OUTPUT ARCHIVO-CHECKPOINT
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               MOVE RC-ERROR-ARCHIVO TO WS-RC-CODIGO
+               STRING "NO SE PUDO GRABAR ARCHIVO-CHECKPOINT, STATUS="
+                   WS-CHECKPOINT-STATUS DELIMITED BY SIZE
+                   INTO WS-RC-MENSAJE
+               PERFORM RUTINA-ABEND
+           END-IF
+           MOVE WS-LIMITE-CICLO TO CKPT-CONTADOR
+           MOVE "COMPLETO" TO CKPT-ESTADO
+           WRITE REG-CHECKPOINT
+           CLOSE ARCHIVO-CHECKPOINT
+           PERFORM REPORTE-TIEMPOS THRU REPORTE-TIEMPOS-EXIT
            DISPLAY WS-FIN
            CONTINUE.
-       FINAL-EXIT.
+       FINALIZAR-EXIT.
            EXIT.
 
-       * Párrafos muertos no invocados
+       REPORTE-TIEMPOS.
+           IF WS-ITERACIONES-MEDIDAS > 0
+               DIVIDE WS-TIEMPO-TOTAL-CS BY WS-ITERACIONES-MEDIDAS
+                   GIVING WS-TIEMPO-PROM-CS
+               DISPLAY "--- Reporte de tiempos de SUBRUTINA ---"
+               DISPLAY "Iteraciones medidas : " WS-ITERACIONES-MEDIDAS
+               DISPLAY "Más lenta (cs)      : " WS-TIEMPO-MAX-CS
+               DISPLAY "Más rápida (cs)     : " WS-TIEMPO-MIN-CS
+               DISPLAY "Promedio (cs)       : " WS-TIEMPO-PROM-CS
+           END-IF
+           CONTINUE.
+       REPORTE-TIEMPOS-EXIT.
+           EXIT.
+
+      * Párrafos muertos no invocados
        MUERTO-UNO.
            DISPLAY "Este es el párrafo muerto uno"
            DISPLAY "Nunca será ejecutado"
@@ -167,3 +323,5 @@
            CONTINUE.
        FILLER-002-EXIT.
            EXIT.
+
+           COPY CPY-ABEND.
