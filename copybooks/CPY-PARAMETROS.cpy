@@ -0,0 +1,14 @@
+      *> Layout del archivo de parametros compartido (parametros.txt).
+      *> Lo leen VALIDAR-EDAD y CALCULAR-PROMEDIO al inicio para traer
+      *> sus umbrales de negocio en lugar de tenerlos grabados como
+      *> literales en la PROCEDURE DIVISION. Si el archivo no existe
+      *> cada programa conserva sus valores por defecto de WORKING-
+      *> STORAGE, asi que agregar este archivo es opcional.
+           05 FILLER                  PIC X(09).  *> "VOTO-MIN="
+           05 PAR-EDAD-VOTO-MIN       PIC 99.
+           05 FILLER                  PIC X(12).  *> " SENIOR-MIN="
+           05 PAR-EDAD-SENIOR-MIN     PIC 99.
+           05 FILLER                  PIC X(11).  *> " MENOR-MAX="
+           05 PAR-EDAD-MENOR-MAX      PIC 99.
+           05 FILLER                  PIC X(15).  *> " NOTAS-DEFECTO="
+           05 PAR-CANT-NOTAS-DEFECTO  PIC 99.
