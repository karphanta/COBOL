@@ -0,0 +1,9 @@
+      *> Rutina estandar de abend: muestra el diagnostico acumulado en
+      *> WS-RC-MENSAJE, fija RETURN-CODE a WS-RC-CODIGO y detiene el
+      *> programa. Los llamadores deben mover el codigo y el mensaje
+      *> antes de hacer PERFORM RUTINA-ABEND.
+       RUTINA-ABEND.
+           DISPLAY "*** ABEND - CODIGO: " WS-RC-CODIGO
+           DISPLAY "*** MOTIVO: " WS-RC-MENSAJE
+           MOVE WS-RC-CODIGO TO RETURN-CODE
+           STOP RUN.
