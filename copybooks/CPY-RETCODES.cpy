@@ -0,0 +1,11 @@
+      *> Codigos de retorno estandar para todos los programas batch, y
+      *> los campos de diagnostico usados por la rutina de abend
+      *> compartida en CPY-ABEND.
+       77  RC-EXITO              PIC 9(2) VALUE 00.
+       77  RC-ADVERTENCIA        PIC 9(2) VALUE 04.
+       77  RC-RECHAZOS-PRESENTES PIC 9(2) VALUE 08.
+       77  RC-ERROR-ARCHIVO      PIC 9(2) VALUE 12.
+       77  RC-ERROR-FATAL        PIC 9(2) VALUE 16.
+
+       77  WS-RC-CODIGO          PIC 9(2) VALUE ZERO.
+       77  WS-RC-MENSAJE         PIC X(60) VALUE SPACES.
