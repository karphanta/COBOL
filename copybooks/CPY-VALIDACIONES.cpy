@@ -0,0 +1,93 @@
+      *> Rutinas de validacion de clientes para PROCESA-CLIENTES.
+       VLD-NOMBRE.
+           IF CLT-NOMBRE = SPACES
+               SET CLIENTE-INVALIDO TO TRUE
+               ADD 1 TO WS-TOTAL-RECH-NOMBRE
+               DISPLAY "  Motivo: nombre en blanco"
+               MOVE CTE-ERR-NOMBRE TO WS-COD-RECHAZO
+               MOVE "NOMBRE EN BLANCO" TO WS-MOTIVO-RECHAZO
+               PERFORM GRABAR-RECHAZO
+           END-IF.
+
+       VLD-DNI.
+           IF CLT-DNI IS NOT NUMERIC
+               SET CLIENTE-INVALIDO TO TRUE
+               ADD 1 TO WS-TOTAL-RECH-DNI
+               DISPLAY "  Motivo: DNI no numerico"
+               MOVE CTE-ERR-DNI TO WS-COD-RECHAZO
+               MOVE "DNI NO NUMERICO" TO WS-MOTIVO-RECHAZO
+               PERFORM GRABAR-RECHAZO
+           ELSE
+               PERFORM VLD-DNI-DIGITO-VERIFICADOR
+           END-IF.
+
+       VLD-DNI-DIGITO-VERIFICADOR.
+           MOVE ZERO TO WS-DNI-SUMA
+           PERFORM VARYING WS-DNI-POS FROM 1 BY 1 UNTIL WS-DNI-POS > 8
+               COMPUTE WS-DNI-SUMA = WS-DNI-SUMA +
+                   (CLT-DNI-DIGITO(WS-DNI-POS) * (WS-DNI-POS + 1))
+           END-PERFORM
+           DIVIDE WS-DNI-SUMA BY 11 GIVING WS-DNI-COCIENTE
+               REMAINDER WS-DNI-RESTO
+           COMPUTE WS-DNI-VERIFICADOR = 11 - WS-DNI-RESTO
+           IF WS-DNI-VERIFICADOR > 9
+               MOVE 0 TO WS-DNI-VERIFICADOR
+           END-IF
+           IF WS-DNI-VERIFICADOR NOT = CLT-DNI-DIGITO(9)
+               SET CLIENTE-INVALIDO TO TRUE
+               ADD 1 TO WS-TOTAL-RECH-DNI
+               DISPLAY "  Motivo: digito verificador de DNI incorrecto"
+               MOVE CTE-ERR-DNI TO WS-COD-RECHAZO
+               MOVE "DIGITO VERIFICADOR DE DNI INCORRECTO"
+                   TO WS-MOTIVO-RECHAZO
+               PERFORM GRABAR-RECHAZO
+           END-IF.
+
+       VLD-FECHA-NAC.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+           IF CLT-FECHA-NAC IS NOT NUMERIC
+               SET CLIENTE-INVALIDO TO TRUE
+               ADD 1 TO WS-TOTAL-RECH-FECHA
+               DISPLAY "  Motivo: fecha de nacimiento no numerica"
+               MOVE CTE-ERR-FECHA TO WS-COD-RECHAZO
+               MOVE "FECHA DE NACIMIENTO NO NUMERICA"
+                   TO WS-MOTIVO-RECHAZO
+               PERFORM GRABAR-RECHAZO
+           ELSE
+               IF CLT-FEC-ANIO < 1900
+                  OR CLT-FEC-MES < 1 OR CLT-FEC-MES > 12
+                  OR CLT-FEC-DIA < 1 OR CLT-FEC-DIA > 31
+                  OR CLT-FECHA-NAC > WS-FECHA-SISTEMA
+                   SET CLIENTE-INVALIDO TO TRUE
+                   ADD 1 TO WS-TOTAL-RECH-FECHA
+                   DISPLAY "  Motivo: fecha de nacimiento fuera de "
+                       "rango"
+                   MOVE CTE-ERR-FECHA TO WS-COD-RECHAZO
+                   MOVE "FECHA DE NACIMIENTO FUERA DE RANGO"
+                       TO WS-MOTIVO-RECHAZO
+                   PERFORM GRABAR-RECHAZO
+               END-IF
+           END-IF.
+
+       VLD-DUPLICADO.
+           SET ID-NO-REGISTRADO TO TRUE
+           PERFORM VARYING WS-IDX-ID FROM 1 BY 1
+                   UNTIL WS-IDX-ID > WS-TOTAL-IDS
+               IF WS-ID-REGISTRADO(WS-IDX-ID) = CLT-ID
+                   SET ID-YA-REGISTRADO TO TRUE
+                   MOVE WS-TOTAL-IDS TO WS-IDX-ID
+               END-IF
+           END-PERFORM
+           IF ID-YA-REGISTRADO
+               SET CLIENTE-INVALIDO TO TRUE
+               ADD 1 TO WS-TOTAL-RECH-DUPLIC
+               DISPLAY "  Motivo: ID de cliente duplicado"
+               MOVE CTE-ERR-DUPLICADO TO WS-COD-RECHAZO
+               MOVE "ID DE CLIENTE DUPLICADO" TO WS-MOTIVO-RECHAZO
+               PERFORM GRABAR-RECHAZO
+           ELSE
+               IF WS-TOTAL-IDS < 10000
+                   ADD 1 TO WS-TOTAL-IDS
+                   MOVE CLT-ID TO WS-ID-REGISTRADO(WS-TOTAL-IDS)
+               END-IF
+           END-IF.
