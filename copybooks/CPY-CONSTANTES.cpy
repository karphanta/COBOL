@@ -0,0 +1,8 @@
+      *> Constantes y codigos de error para PROCESA-CLIENTES.
+       77  CTE-ERR-NOMBRE        PIC 9(2) VALUE 01.
+       77  CTE-ERR-DNI           PIC 9(2) VALUE 02.
+       77  CTE-ERR-FECHA         PIC 9(2) VALUE 03.
+       77  CTE-ERR-DUPLICADO     PIC 9(2) VALUE 04.
+
+       77  CTE-MODO-FULL         PIC X VALUE 'F'.
+       77  CTE-MODO-INCREMENTAL  PIC X VALUE 'I'.
