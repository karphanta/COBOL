@@ -0,0 +1,13 @@
+      *> Layout de entrada para PROCESA-CLIENTES.
+           05 CLT-ID             PIC X(10).
+           05 CLT-NOMBRE         PIC X(30).
+           05 CLT-DNI            PIC X(09).
+           05 CLT-DNI-DIGITOS REDEFINES CLT-DNI.
+               10 CLT-DNI-DIGITO OCCURS 9 TIMES PIC 9.
+           05 CLT-FECHA-NAC      PIC X(08).
+           05 CLT-FECHA-NAC-DESC REDEFINES CLT-FECHA-NAC.
+               10 CLT-FEC-ANIO   PIC 9(4).
+               10 CLT-FEC-MES    PIC 9(2).
+               10 CLT-FEC-DIA    PIC 9(2).
+           05 CLT-DIRECCION      PIC X(40).
+           05 CLT-FECHA-ALTA     PIC X(08).
