@@ -0,0 +1,9 @@
+      *> Layout de salida para PROCESA-CLIENTES.
+           05 CLO-ID             PIC X(10).
+           05 CLO-NOMBRE         PIC X(30).
+           05 CLO-DNI            PIC X(09).
+           05 CLO-FECHA-NAC      PIC X(08).
+           05 CLO-DIRECCION      PIC X(40).
+           05 CLO-FECHA-PROCESO  PIC X(14).
+           05 CLO-COD-ESTADO     PIC 9(02).
+           05 CLO-ESTADO         PIC X(10).
