@@ -4,32 +4,143 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ARCHIVO-ENTRADA ASSIGN TO 'entrada.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCHIVO-ENTRADA ASSIGN TO 'entrada.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NOMBRE
+               FILE STATUS IS WS-ENTRADA-STATUS.
            SELECT ARCHIVO-SALIDA ASSIGN TO 'salida.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALIDA-STATUS.
+           SELECT ARCHIVO-RECHAZOS ASSIGN TO 'rechazos.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECHAZOS-STATUS.
+           SELECT ARCHIVO-CONTROL ASSIGN TO 'control_edades.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+           SELECT ARCHIVO-REPORTE ASSIGN TO 'reporte_edades.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORTE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD ARCHIVO-ENTRADA.
        01 REGISTRO-ENTRADA.
            05 NOMBRE         PIC X(30).
-           05 EDAD           PIC 99.
+           05 EDAD-RAW       PIC X(02).
 
        FD ARCHIVO-SALIDA.
        01 REGISTRO-SALIDA.
            05 NOMBRE-SALIDA  PIC X(30).
            05 ESTADO         PIC X(20).
 
+       FD ARCHIVO-RECHAZOS.
+       01 REGISTRO-RECHAZO.
+           05 RCH-NOMBRE     PIC X(30).
+           05 RCH-EDAD-RAW   PIC X(02).
+           05 RCH-MOTIVO     PIC X(30).
+
+       FD ARCHIVO-CONTROL.
+       01 REGISTRO-CONTROL.
+           05 CTL-MENSAJE    PIC X(120).
+
+       FD ARCHIVO-REPORTE.
+       01 REG-REPORTE        PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01 WS-EDAD            PIC 99.
+       01 WS-ENTRADA-STATUS  PIC XX VALUE "00".
+       01 WS-SALIDA-STATUS   PIC XX VALUE SPACES.
+       01 WS-RECHAZOS-STATUS PIC XX VALUE SPACES.
+       01 WS-CONTROL-STATUS  PIC XX VALUE SPACES.
+       01 WS-REPORTE-STATUS  PIC XX VALUE SPACES.
+       01 WS-NOMBRE-BUSCAR   PIC X(30) VALUE SPACES.
        01 EOF-FLAG           PIC X VALUE 'N'.
            88 FIN-ARCHIVO    VALUE 'S'.
            88 MAS-DATOS      VALUE 'N'.
 
+       01 WS-TOTAL-LEIDOS    PIC 9(5) VALUE ZERO.
+       01 WS-TOTAL-MENORES   PIC 9(5) VALUE ZERO.
+       01 WS-TOTAL-ADULTOS   PIC 9(5) VALUE ZERO.
+       01 WS-TOTAL-SENIORS   PIC 9(5) VALUE ZERO.
+       01 WS-TOTAL-RECHAZOS  PIC 9(5) VALUE ZERO.
+
+       01 WS-EDAD-SENIOR-MIN PIC 99 VALUE 65.
+
+       01 WS-FECHA-REPORTE   PIC 9(8).
+       01 WS-NUM-PAGINA      PIC 9(3) VALUE ZERO.
+       01 WS-LINEA-PAGINA    PIC 99 VALUE ZERO.
+       01 WS-LINEAS-POR-PAGINA PIC 99 VALUE 20.
+       01 WS-LINEA-REPORTE   PIC X(80).
+
+       01 WS-HORA-INICIO-EDADES PIC 9(8) VALUE ZERO.
+       01 WS-HORA-INICIO-DESC REDEFINES WS-HORA-INICIO-EDADES.
+           05 WS-HORA-INICIO-HH PIC 99.
+           05 WS-HORA-INICIO-MM PIC 99.
+           05 WS-HORA-INICIO-SS PIC 99.
+           05 WS-HORA-INICIO-CC PIC 99.
+       01 WS-HORA-FIN-EDADES PIC 9(8) VALUE ZERO.
+       01 WS-HORA-FIN-DESC REDEFINES WS-HORA-FIN-EDADES.
+           05 WS-HORA-FIN-HH   PIC 99.
+           05 WS-HORA-FIN-MM   PIC 99.
+           05 WS-HORA-FIN-SS   PIC 99.
+           05 WS-HORA-FIN-CC   PIC 99.
+       01 WS-INICIO-CS        PIC 9(8) VALUE ZERO.
+       01 WS-FIN-CS           PIC 9(8) VALUE ZERO.
+       01 WS-DURACION-CS      PIC 9(8) VALUE ZERO.
+
+           COPY CPY-RETCODES.
+
        PROCEDURE DIVISION.
        INICIO.
+           ACCEPT WS-NOMBRE-BUSCAR FROM COMMAND-LINE
+           IF WS-NOMBRE-BUSCAR NOT = SPACES
+               PERFORM BUSCAR-POR-NOMBRE
+               STOP RUN
+           END-IF
+
            OPEN INPUT ARCHIVO-ENTRADA
+           IF WS-ENTRADA-STATUS NOT = "00"
+               MOVE RC-ERROR-ARCHIVO TO WS-RC-CODIGO
+               STRING "NO SE PUDO ABRIR ARCHIVO-ENTRADA, STATUS="
+                   WS-ENTRADA-STATUS DELIMITED BY SIZE
+                   INTO WS-RC-MENSAJE
+               PERFORM RUTINA-ABEND
+           END-IF
            OPEN OUTPUT ARCHIVO-SALIDA
+           IF WS-SALIDA-STATUS NOT = "00"
+               MOVE RC-ERROR-ARCHIVO TO WS-RC-CODIGO
+               STRING "NO SE PUDO ABRIR ARCHIVO-SALIDA, STATUS="
+                   WS-SALIDA-STATUS DELIMITED BY SIZE
+                   INTO WS-RC-MENSAJE
+               PERFORM RUTINA-ABEND
+           END-IF
+           OPEN OUTPUT ARCHIVO-RECHAZOS
+           IF WS-RECHAZOS-STATUS NOT = "00"
+               MOVE RC-ERROR-ARCHIVO TO WS-RC-CODIGO
+               STRING "NO SE PUDO ABRIR ARCHIVO-RECHAZOS, STATUS="
+                   WS-RECHAZOS-STATUS DELIMITED BY SIZE
+                   INTO WS-RC-MENSAJE
+               PERFORM RUTINA-ABEND
+           END-IF
+           OPEN OUTPUT ARCHIVO-CONTROL
+           IF WS-CONTROL-STATUS NOT = "00"
+               MOVE RC-ERROR-ARCHIVO TO WS-RC-CODIGO
+               STRING "NO SE PUDO ABRIR ARCHIVO-CONTROL, STATUS="
+                   WS-CONTROL-STATUS DELIMITED BY SIZE
+                   INTO WS-RC-MENSAJE
+               PERFORM RUTINA-ABEND
+           END-IF
+           OPEN OUTPUT ARCHIVO-REPORTE
+           IF WS-REPORTE-STATUS NOT = "00"
+               MOVE RC-ERROR-ARCHIVO TO WS-RC-CODIGO
+               STRING "NO SE PUDO ABRIR ARCHIVO-REPORTE, STATUS="
+                   WS-REPORTE-STATUS DELIMITED BY SIZE
+                   INTO WS-RC-MENSAJE
+               PERFORM RUTINA-ABEND
+           END-IF
+           ACCEPT WS-FECHA-REPORTE FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-INICIO-EDADES FROM TIME
 
            PERFORM LEE-REGISTRO
            PERFORM UNTIL FIN-ARCHIVO
@@ -37,22 +148,119 @@
                PERFORM LEE-REGISTRO
            END-PERFORM
 
+           ACCEPT WS-HORA-FIN-EDADES FROM TIME
+           PERFORM ESCRIBE-CONTROL
+
            CLOSE ARCHIVO-ENTRADA
            CLOSE ARCHIVO-SALIDA
+           CLOSE ARCHIVO-RECHAZOS
+           CLOSE ARCHIVO-CONTROL
+           CLOSE ARCHIVO-REPORTE
            STOP RUN.
 
-       LEE-REGISTRO.
+       BUSCAR-POR-NOMBRE.
+           OPEN INPUT ARCHIVO-ENTRADA
+           MOVE WS-NOMBRE-BUSCAR TO NOMBRE
            READ ARCHIVO-ENTRADA
+               INVALID KEY
+                   DISPLAY "No existe registro para: " WS-NOMBRE-BUSCAR
+               NOT INVALID KEY
+                   DISPLAY "Nombre: " NOMBRE " Edad: " EDAD-RAW
+           END-READ
+           CLOSE ARCHIVO-ENTRADA.
+
+       LEE-REGISTRO.
+           READ ARCHIVO-ENTRADA NEXT RECORD
                AT END
                    SET FIN-ARCHIVO TO TRUE
                NOT AT END
-                   CONTINUE.
+                   ADD 1 TO WS-TOTAL-LEIDOS.
 
        PROCESA-REGISTRO.
-           MOVE NOMBRE TO NOMBRE-SALIDA
-           IF EDAD >= 18
-               MOVE "Mayor de edad" TO ESTADO
+           IF EDAD-RAW IS NUMERIC
+               MOVE EDAD-RAW TO WS-EDAD
+               MOVE NOMBRE TO NOMBRE-SALIDA
+               EVALUATE TRUE
+                   WHEN WS-EDAD < 18
+                       MOVE "Menor de edad" TO ESTADO
+                       ADD 1 TO WS-TOTAL-MENORES
+                   WHEN WS-EDAD >= WS-EDAD-SENIOR-MIN
+                       MOVE "Adulto mayor" TO ESTADO
+                       ADD 1 TO WS-TOTAL-SENIORS
+                   WHEN OTHER
+                       MOVE "Adulto" TO ESTADO
+                       ADD 1 TO WS-TOTAL-ADULTOS
+               END-EVALUATE
+               WRITE REGISTRO-SALIDA
+               PERFORM ESCRIBE-LINEA-REPORTE
+           ELSE
+               MOVE NOMBRE TO RCH-NOMBRE
+               MOVE EDAD-RAW TO RCH-EDAD-RAW
+               MOVE "Edad no numérica" TO RCH-MOTIVO
+               WRITE REGISTRO-RECHAZO
+               ADD 1 TO WS-TOTAL-RECHAZOS
+           END-IF.
+
+       ESCRIBE-CONTROL.
+           COMPUTE WS-INICIO-CS =
+               (WS-HORA-INICIO-HH * 360000) + (WS-HORA-INICIO-MM * 6000)
+               + (WS-HORA-INICIO-SS * 100) + WS-HORA-INICIO-CC
+           COMPUTE WS-FIN-CS =
+               (WS-HORA-FIN-HH * 360000) + (WS-HORA-FIN-MM * 6000)
+               + (WS-HORA-FIN-SS * 100) + WS-HORA-FIN-CC
+           IF WS-FIN-CS >= WS-INICIO-CS
+               COMPUTE WS-DURACION-CS = WS-FIN-CS - WS-INICIO-CS
            ELSE
-               MOVE "Menor de edad" TO ESTADO
+               MOVE ZERO TO WS-DURACION-CS
            END-IF
-           WRITE REGISTRO-SALIDA.
\ No newline at end of file
+           MOVE SPACES TO CTL-MENSAJE
+           STRING "LEIDOS=" WS-TOTAL-LEIDOS
+               " MENORES=" WS-TOTAL-MENORES
+               " ADULTOS=" WS-TOTAL-ADULTOS
+               " SENIORS=" WS-TOTAL-SENIORS
+               " RECHAZOS=" WS-TOTAL-RECHAZOS
+               " INICIO=" WS-HORA-INICIO-EDADES
+               " FIN=" WS-HORA-FIN-EDADES
+               " DURACION-CS=" WS-DURACION-CS
+               DELIMITED BY SIZE INTO CTL-MENSAJE
+           WRITE REGISTRO-CONTROL.
+
+       ENCABEZADO-REPORTE.
+           ADD 1 TO WS-NUM-PAGINA
+           MOVE SPACES TO WS-LINEA-REPORTE
+           MOVE "REPORTE DE PROCESAMIENTO DE EDADES" TO WS-LINEA-REPORTE
+           MOVE WS-LINEA-REPORTE TO REG-REPORTE
+           WRITE REG-REPORTE
+
+           MOVE SPACES TO WS-LINEA-REPORTE
+           STRING "FECHA: " WS-FECHA-REPORTE
+               "   PAGINA: " WS-NUM-PAGINA
+               DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           MOVE WS-LINEA-REPORTE TO REG-REPORTE
+           WRITE REG-REPORTE
+
+           MOVE SPACES TO WS-LINEA-REPORTE
+           MOVE "NOMBRE                         ESTADO"
+               TO WS-LINEA-REPORTE
+           MOVE WS-LINEA-REPORTE TO REG-REPORTE
+           WRITE REG-REPORTE
+
+           MOVE ZERO TO WS-LINEA-PAGINA.
+
+       ESCRIBE-LINEA-REPORTE.
+           IF WS-LINEA-PAGINA >= WS-LINEAS-POR-PAGINA
+               PERFORM ENCABEZADO-REPORTE
+           END-IF
+           IF WS-NUM-PAGINA = ZERO
+               PERFORM ENCABEZADO-REPORTE
+           END-IF
+           MOVE SPACES TO WS-LINEA-REPORTE
+           STRING NOMBRE-SALIDA DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               ESTADO DELIMITED BY SIZE
+               INTO WS-LINEA-REPORTE
+           MOVE WS-LINEA-REPORTE TO REG-REPORTE
+           WRITE REG-REPORTE
+           ADD 1 TO WS-LINEA-PAGINA.
+
+           COPY CPY-ABEND.
