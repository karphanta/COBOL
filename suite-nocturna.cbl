@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUITE-NOCTURNA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-REPORTE-SUITE
+               ASSIGN TO 'reporte_suite_nocturna.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORTE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-REPORTE-SUITE.
+       01  REG-REPORTE-SUITE     PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77  WS-REPORTE-STATUS     PIC XX VALUE SPACES.
+       77  WS-PASO-NOMBRE        PIC X(20).
+       77  WS-COMANDO            PIC X(60).
+       77  WS-LINEA-REPORTE      PIC X(100).
+
+       77  WS-SUITE-OK           PIC X VALUE 'S'.
+           88 SUITE-CONTINUA       VALUE 'S'.
+           88 SUITE-DETENIDA       VALUE 'N'.
+
+       77  WS-TOTAL-PASOS        PIC 9(2) VALUE ZERO.
+       77  WS-TOTAL-OK           PIC 9(2) VALUE ZERO.
+       77  WS-TOTAL-FALLOS       PIC 9(2) VALUE ZERO.
+       77  WS-TOTAL-OMITIDOS     PIC 9(2) VALUE ZERO.
+
+       77  WS-RC-CRUDO           PIC S9(9).
+       77  WS-CC-PASO            PIC S9(4).
+
+           COPY CPY-RETCODES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "=== INICIO SUITE NOCTURNA DE BATCH ==="
+           OPEN OUTPUT ARCHIVO-REPORTE-SUITE
+           IF WS-REPORTE-STATUS NOT = "00"
+               MOVE RC-ERROR-ARCHIVO TO WS-RC-CODIGO
+               STRING "NO SE PUDO ABRIR ARCHIVO-REPORTE-SUITE, STATUS="
+                   WS-REPORTE-STATUS DELIMITED BY SIZE
+                   INTO WS-RC-MENSAJE
+               PERFORM RUTINA-ABEND
+           END-IF
+
+           *> El archivo diario corre primero para no perder las
+           *> entradas y salidas de la corrida anterior antes de que
+           *> los pasos siguientes sobreescriban los nombres fijos.
+           MOVE "ARCHIVO-DIARIO" TO WS-PASO-NOMBRE
+           MOVE "./archivar-diario" TO WS-COMANDO
+           PERFORM EJECUTAR-PASO
+
+           *> El orden respeta las dependencias entre pasos: los
+           *> programas que generan los archivos de entrada de otro
+           *> paso se ejecutan antes que sus consumidores.
+           MOVE "PROGRAMA-MUERTO-200" TO WS-PASO-NOMBRE
+           MOVE "./programa-muerto-200" TO WS-COMANDO
+           PERFORM EJECUTAR-PASO
+
+           MOVE "VALIDAR-EDAD" TO WS-PASO-NOMBRE
+           MOVE "./validar-edad" TO WS-COMANDO
+           PERFORM EJECUTAR-PASO
+
+           MOVE "CALCULAR-PROMEDIO" TO WS-PASO-NOMBRE
+           MOVE "./calcular-promedio" TO WS-COMANDO
+           PERFORM EJECUTAR-PASO
+
+           MOVE "PROCESA-EDADES" TO WS-PASO-NOMBRE
+           MOVE "./procesa-edades" TO WS-COMANDO
+           PERFORM EJECUTAR-PASO
+
+           *> Parametro 1 = C (consulta, no ajuste) para la corrida
+           *> desatendida; sin parametro 2 de filtro, EJEMPLO-DB2 toma
+           *> SIN-FILTRO por defecto. Evita que el paso quede esperando
+           *> un ACCEPT de consola que nunca llega.
+           MOVE "EJEMPLO-DB2" TO WS-PASO-NOMBRE
+           MOVE "./ejemplo-db2 C" TO WS-COMANDO
+           PERFORM EJECUTAR-PASO
+
+           MOVE "PROCESA-CLIENTES" TO WS-PASO-NOMBRE
+           MOVE "./procesa-clientes" TO WS-COMANDO
+           PERFORM EJECUTAR-PASO
+
+           PERFORM ESCRIBIR-RESUMEN-SUITE
+
+           CLOSE ARCHIVO-REPORTE-SUITE
+
+           DISPLAY "=== FIN SUITE NOCTURNA DE BATCH ==="
+           DISPLAY "Pasos ejecutados: " WS-TOTAL-PASOS
+           DISPLAY "Pasos OK: " WS-TOTAL-OK
+           DISPLAY "Pasos con fallo: " WS-TOTAL-FALLOS
+           DISPLAY "Pasos omitidos: " WS-TOTAL-OMITIDOS
+
+           MOVE WS-TOTAL-FALLOS TO RETURN-CODE
+           STOP RUN.
+
+       EJECUTAR-PASO.
+           ADD 1 TO WS-TOTAL-PASOS
+           MOVE SPACES TO WS-LINEA-REPORTE
+           IF SUITE-CONTINUA
+               DISPLAY "Ejecutando paso: " WS-PASO-NOMBRE
+               CALL "SYSTEM" USING WS-COMANDO
+               *> CALL "SYSTEM" deja en RETURN-CODE el estado crudo de
+               *> wait(); el condition code real del paso es ese valor
+               *> dividido entre 256.
+               MOVE RETURN-CODE TO WS-RC-CRUDO
+               DIVIDE WS-RC-CRUDO BY 256 GIVING WS-CC-PASO
+               IF WS-CC-PASO = ZERO
+                   ADD 1 TO WS-TOTAL-OK
+                   DISPLAY "  Resultado: OK (condition code 0)"
+                   STRING WS-PASO-NOMBRE DELIMITED BY SPACE
+                       ": OK (CC=0)" DELIMITED BY SIZE
+                       INTO WS-LINEA-REPORTE
+               ELSE
+                   ADD 1 TO WS-TOTAL-FALLOS
+                   SET SUITE-DETENIDA TO TRUE
+                   DISPLAY "  Resultado: FALLO (condition code "
+                       WS-CC-PASO ")"
+                   STRING WS-PASO-NOMBRE DELIMITED BY SPACE
+                       ": FALLO (CC=" DELIMITED BY SIZE
+                       WS-CC-PASO DELIMITED BY SIZE
+                       ")" DELIMITED BY SIZE
+                       INTO WS-LINEA-REPORTE
+               END-IF
+           ELSE
+               ADD 1 TO WS-TOTAL-OMITIDOS
+               DISPLAY "  Paso omitido por fallo previo: "
+                   WS-PASO-NOMBRE
+               STRING WS-PASO-NOMBRE DELIMITED BY SPACE
+                   ": OMITIDO (fallo previo en la cadena)"
+                   DELIMITED BY SIZE
+                   INTO WS-LINEA-REPORTE
+           END-IF
+           MOVE WS-LINEA-REPORTE TO REG-REPORTE-SUITE
+           WRITE REG-REPORTE-SUITE.
+
+       ESCRIBIR-RESUMEN-SUITE.
+           MOVE SPACES TO WS-LINEA-REPORTE
+           STRING "RESUMEN: PASOS=" WS-TOTAL-PASOS
+               " OK=" WS-TOTAL-OK
+               " FALLOS=" WS-TOTAL-FALLOS
+               " OMITIDOS=" WS-TOTAL-OMITIDOS
+               DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           MOVE WS-LINEA-REPORTE TO REG-REPORTE-SUITE
+           WRITE REG-REPORTE-SUITE.
+
+           COPY CPY-ABEND.
