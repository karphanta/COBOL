@@ -3,46 +3,272 @@
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-REPORTE ASSIGN TO 'reporte_empleados.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCHIVO-AJUSTES ASSIGN TO 'ajustes_salario.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-REPORTE.
+       01  REG-REPORTE-EMP  PIC X(80).
+
+       FD  ARCHIVO-AJUSTES.
+       01  REG-AJUSTE.
+           05 AJU-NOMBRE    PIC X(30).
+           05 AJU-MONTO     PIC S9(5)V99.
+
        WORKING-STORAGE SECTION.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 WS-NOMBRE        PIC X(30).
+       01 WS-SALARIO       PIC 9(7)V99.
+       01 WS-DEPTO         PIC X(4).
+       01 WS-NOMBRE-DEPTO  PIC X(30).
+       01 WS-FILTRO-MODO   PIC X VALUE SPACE.
+           88 FILTRO-POR-DEPTO    VALUE 'D'.
+           88 FILTRO-POR-SALARIO VALUE 'S'.
+           88 SIN-FILTRO         VALUE SPACE.
+       01 WS-DEPTO-FILTRO  PIC X(4).
+       01 WS-SALARIO-MIN   PIC 9(7)V99.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+      *> CURSOR1 es de solo consulta: es un join de dos tablas y DB2 no
+      *> admite WHERE CURRENT OF sobre un cursor de join. El ajuste de
+      *> salario se hace con un UPDATE buscado (ver AJUSTAR-SALARIO-
+      *> ACTUAL), no posicionado sobre este cursor.
        EXEC SQL
            DECLARE CURSOR1 CURSOR FOR
-           SELECT NOMBRE, SALARIO
-           FROM EMPLEADOS
+           SELECT E.NOMBRE, E.SALARIO, E.DEPTO, D.NOMBRE_DEPTO
+           FROM EMPLEADOS E, DEPARTAMENTOS D
+           WHERE E.DEPTO = D.CODIGO
+             AND ((:WS-FILTRO-MODO = 'D' AND E.DEPTO = :WS-DEPTO-FILTRO)
+              OR (:WS-FILTRO-MODO = 'S'
+                  AND E.SALARIO >= :WS-SALARIO-MIN)
+              OR :WS-FILTRO-MODO = ' ')
        END-EXEC.
 
-       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01 WS-NOMBRE     PIC X(30).
-       01 WS-SALARIO    PIC 9(7)V99.
-       EXEC SQL END DECLARE SECTION END-EXEC.
+       01 WS-MODO-EJECUCION PIC X VALUE 'C'.
+           88 MODO-CONSULTA  VALUE 'C'.
+           88 MODO-AJUSTE    VALUE 'A'.
+
+       01 WS-SALARIO-NUEVO  PIC 9(7)V99.
+
+       01 WS-TOTAL-AJUSTES  PIC 9(3) VALUE ZERO.
+       01 WS-IDX-AJUSTE     PIC 9(3) VALUE ZERO.
+       01 WS-EOF-AJUSTES    PIC X VALUE 'N'.
+           88 FIN-AJUSTES     VALUE 'S'.
+
+       01 WS-CONTADOR-FETCH PIC 9(5) VALUE ZERO.
+       01 WS-COMMIT-CADA    PIC 9(3) VALUE 10.
+       01 WS-COMMIT-COCIENTE PIC 9(5) VALUE ZERO.
+       01 WS-COMMIT-RESTO   PIC 9(3) VALUE ZERO.
+
+       01 WS-EOF-FETCH      PIC X VALUE 'N'.
+           88 FIN-FETCH       VALUE 'S'.
+
+       01 WS-SALARIO-MIN-CTVOS PIC 9(9) VALUE ZERO.
+       01 WS-TABLA-AJUSTES.
+           05 WS-AJUSTE-ENT OCCURS 100 TIMES.
+               10 WS-AJUSTE-NOMBRE PIC X(30).
+               10 WS-AJUSTE-MONTO  PIC S9(5)V99.
+
+           COPY CPY-RETCODES.
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
            DISPLAY "Conectando a DB2...".
+           PERFORM PEDIR-MODO-EJECUCION.
+           PERFORM PEDIR-FILTRO.
+           IF MODO-AJUSTE
+               PERFORM CARGAR-AJUSTES
+           END-IF
+
+           OPEN OUTPUT ARCHIVO-REPORTE
 
            EXEC SQL
                OPEN CURSOR1
            END-EXEC.
+           IF SQLCODE NOT = 0
+               PERFORM MOSTRAR-ERROR-SQL
+               MOVE RC-ERROR-FATAL TO WS-RC-CODIGO
+               MOVE "NO SE PUDO ABRIR CURSOR1" TO WS-RC-MENSAJE
+               PERFORM RUTINA-ABEND
+           END-IF
 
-           PERFORM UNTIL SQLCODE NOT = 0
+           PERFORM UNTIL FIN-FETCH
                EXEC SQL
-                   FETCH CURSOR1 INTO :WS-NOMBRE, :WS-SALARIO
+                   FETCH CURSOR1 INTO :WS-NOMBRE, :WS-SALARIO,
+                       :WS-DEPTO, :WS-NOMBRE-DEPTO
                END-EXEC
 
-               IF SQLCODE = 0
-                   DISPLAY "Nombre: " WS-NOMBRE
-                   DISPLAY "Salario: " WS-SALARIO
-               END-IF
+               EVALUATE TRUE
+                   WHEN SQLCODE = 0
+                       DISPLAY "Nombre: " WS-NOMBRE
+                       DISPLAY "Salario: " WS-SALARIO
+                       DISPLAY "Depto: " WS-DEPTO " - " WS-NOMBRE-DEPTO
+                       PERFORM ESCRIBE-LINEA-REPORTE-EMP
+                       IF MODO-AJUSTE
+                           PERFORM AJUSTAR-SALARIO-ACTUAL
+                       END-IF
+                       ADD 1 TO WS-CONTADOR-FETCH
+                       DIVIDE WS-CONTADOR-FETCH BY WS-COMMIT-CADA
+                           GIVING WS-COMMIT-COCIENTE
+                           REMAINDER WS-COMMIT-RESTO
+                       IF WS-COMMIT-RESTO = 0
+                           PERFORM CONFIRMAR-UNIDAD-TRABAJO
+                       END-IF
+                   WHEN SQLCODE = 100
+                       SET FIN-FETCH TO TRUE
+                   WHEN OTHER
+                       PERFORM MOSTRAR-ERROR-SQL
+                       MOVE RC-ERROR-FATAL TO RETURN-CODE
+                       *> FIN-FETCH se fija aqui, no por SQLCODE: el
+                       *> ROLLBACK de MOSTRAR-ERROR-SQL es el mismo un
+                       *> EXEC SQL y deja su propio SQLCODE (0 si el
+                       *> ROLLBACK tuvo exito), lo que volveria a poner
+                       *> en cero la condicion de salida del PERFORM y
+                       *> dejaria el FETCH reintentando indefinidamente.
+                       SET FIN-FETCH TO TRUE
+               END-EVALUATE
            END-PERFORM
 
            EXEC SQL
                CLOSE CURSOR1
            END-EXEC.
+           IF SQLCODE NOT = 0
+               PERFORM MOSTRAR-ERROR-SQL
+               MOVE RC-ERROR-FATAL TO RETURN-CODE
+           ELSE
+               EXEC SQL
+                   COMMIT
+               END-EXEC
+           END-IF
+
+           CLOSE ARCHIVO-REPORTE
 
            DISPLAY "Consulta finalizada.".
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
+
+       CONFIRMAR-UNIDAD-TRABAJO.
+           EXEC SQL
+               COMMIT
+           END-EXEC
+           IF SQLCODE NOT = 0
+               PERFORM MOSTRAR-ERROR-SQL
+               MOVE RC-ERROR-FATAL TO RETURN-CODE
+               SET FIN-FETCH TO TRUE
+           ELSE
+               DISPLAY "Unidad de trabajo confirmada en registro "
+                   WS-CONTADOR-FETCH
+           END-IF
+           CONTINUE.
+
+       MOSTRAR-ERROR-SQL.
+           DISPLAY "ERROR SQL - SQLCODE: " SQLCODE
+           DISPLAY "SQLSTATE: " SQLSTATE
+           DISPLAY "MENSAJE: " SQLERRMC
+           EXEC SQL
+               ROLLBACK
+           END-EXEC
+           CONTINUE.
+
+       ESCRIBE-LINEA-REPORTE-EMP.
+           MOVE SPACES TO REG-REPORTE-EMP
+           STRING WS-NOMBRE DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-SALARIO DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-DEPTO DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               WS-NOMBRE-DEPTO DELIMITED BY SIZE
+               INTO REG-REPORTE-EMP
+           WRITE REG-REPORTE-EMP
+           CONTINUE.
+
+       PEDIR-MODO-EJECUCION.
+      *> Parametro 1 de linea de comandos: (C)onsulta o (A)juste.
+      *> Se toma por COMMAND-LINE (no por ACCEPT de consola) porque
+      *> este programa corre desatendido dentro de SUITE-NOCTURNA.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-MODO-EJECUCION FROM ARGUMENT-VALUE
+           IF NOT MODO-AJUSTE
+               SET MODO-CONSULTA TO TRUE
+           END-IF
+           CONTINUE.
+
+       CARGAR-AJUSTES.
+           MOVE ZERO TO WS-TOTAL-AJUSTES
+           MOVE 'N' TO WS-EOF-AJUSTES
+           OPEN INPUT ARCHIVO-AJUSTES
+           PERFORM UNTIL FIN-AJUSTES OR WS-TOTAL-AJUSTES NOT < 100
+               READ ARCHIVO-AJUSTES
+                   AT END
+                       SET FIN-AJUSTES TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-AJUSTES
+                       MOVE AJU-NOMBRE
+                           TO WS-AJUSTE-NOMBRE(WS-TOTAL-AJUSTES)
+                       MOVE AJU-MONTO
+                           TO WS-AJUSTE-MONTO(WS-TOTAL-AJUSTES)
+               END-READ
+           END-PERFORM
+           CLOSE ARCHIVO-AJUSTES
+           CONTINUE.
+
+       AJUSTAR-SALARIO-ACTUAL.
+           MOVE ZERO TO WS-SALARIO-NUEVO
+           PERFORM VARYING WS-IDX-AJUSTE FROM 1 BY 1
+                   UNTIL WS-IDX-AJUSTE > WS-TOTAL-AJUSTES
+               IF WS-AJUSTE-NOMBRE(WS-IDX-AJUSTE) = WS-NOMBRE
+                   COMPUTE WS-SALARIO-NUEVO =
+                       WS-SALARIO + WS-AJUSTE-MONTO(WS-IDX-AJUSTE)
+                   EXEC SQL
+                       UPDATE EMPLEADOS
+                       SET SALARIO = :WS-SALARIO-NUEVO
+                       WHERE NOMBRE = :WS-NOMBRE
+                         AND DEPTO = :WS-DEPTO
+                   END-EXEC
+                   IF SQLCODE NOT = 0
+                       PERFORM MOSTRAR-ERROR-SQL
+                       MOVE RC-ERROR-FATAL TO RETURN-CODE
+                       SET FIN-FETCH TO TRUE
+                   ELSE
+                       DISPLAY "Salario ajustado: " WS-NOMBRE
+                           " -> " WS-SALARIO-NUEVO
+                   END-IF
+                   MOVE WS-TOTAL-AJUSTES TO WS-IDX-AJUSTE
+               END-IF
+           END-PERFORM
+           CONTINUE.
+
+       PEDIR-FILTRO.
+      *> Parametro 2: (D)epartamento, (S)alario minimo, o en blanco.
+      *> Parametro 3: el codigo de departamento o el salario minimo,
+      *> segun el parametro 2. El salario minimo se pasa sin punto
+      *> decimal, en centavos (p.ej. 500000 = 5000.00): ACCEPT ... FROM
+      *> ARGUMENT-VALUE alinea un literal todo-digitos como entero, asi
+      *> que se recibe en WS-SALARIO-MIN-CTVOS y se divide entre 100
+      *> para calzar con el PIC 9(7)V99 de WS-SALARIO-MIN.
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-FILTRO-MODO FROM ARGUMENT-VALUE
+           IF FILTRO-POR-DEPTO
+               DISPLAY 3 UPON ARGUMENT-NUMBER
+               ACCEPT WS-DEPTO-FILTRO FROM ARGUMENT-VALUE
+           ELSE
+               IF FILTRO-POR-SALARIO
+                   DISPLAY 3 UPON ARGUMENT-NUMBER
+                   ACCEPT WS-SALARIO-MIN-CTVOS FROM ARGUMENT-VALUE
+                   DIVIDE WS-SALARIO-MIN-CTVOS BY 100
+                       GIVING WS-SALARIO-MIN
+               ELSE
+                   SET SIN-FILTRO TO TRUE
+               END-IF
+           END-IF
+           CONTINUE.
+
+           COPY CPY-ABEND.
