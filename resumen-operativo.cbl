@@ -0,0 +1,206 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESUMEN-OPERATIVO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-EDADES ASSIGN TO 'control_edades.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EDADES-STATUS.
+           SELECT CONTROL-CLIENTES ASSIGN TO 'control_clientes.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLIENTES-STATUS.
+           SELECT ARCHIVO-RESUMEN ASSIGN TO 'resumen_operativo.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESUMEN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-EDADES.
+       01  REG-CTL-EDADES.
+           05 FILLER             PIC X(07).  *> "LEIDOS="
+           05 CTE-LEIDOS         PIC 9(05).
+           05 FILLER             PIC X(09).  *> " MENORES="
+           05 CTE-MENORES        PIC 9(05).
+           05 FILLER             PIC X(09).  *> " ADULTOS="
+           05 CTE-ADULTOS        PIC 9(05).
+           05 FILLER             PIC X(09).  *> " SENIORS="
+           05 CTE-SENIORS        PIC 9(05).
+           05 FILLER             PIC X(10).  *> " RECHAZOS="
+           05 CTE-RECHAZOS       PIC 9(05).
+           05 FILLER             PIC X(08).  *> " INICIO="
+           05 CTE-INICIO         PIC 9(08).
+           05 FILLER             PIC X(05).  *> " FIN="
+           05 CTE-FIN            PIC 9(08).
+           05 FILLER             PIC X(13).  *> " DURACION-CS="
+           05 CTE-DURACION       PIC 9(08).
+           05 FILLER             PIC X(01).
+
+       FD  CONTROL-CLIENTES.
+       01  REG-CTL-CLIENTES.
+           05 FILLER             PIC X(11).  *> "PROCESADOS="
+           05 CTC-PROCESADOS     PIC 9(05).
+           05 FILLER             PIC X(11).  *> " ACEPTADOS="
+           05 CTC-ACEPTADOS      PIC 9(05).
+           05 FILLER             PIC X(12).  *> " RECHAZADOS="
+           05 CTC-RECHAZADOS     PIC 9(05).
+           05 FILLER             PIC X(13).  *> " RECH-NOMBRE="
+           05 CTC-RECH-NOMBRE    PIC 9(05).
+           05 FILLER             PIC X(10).  *> " RECH-DNI="
+           05 CTC-RECH-DNI       PIC 9(05).
+           05 FILLER             PIC X(12).  *> " RECH-FECHA="
+           05 CTC-RECH-FECHA     PIC 9(05).
+           05 FILLER             PIC X(13).  *> " RECH-DUPLIC="
+           05 CTC-RECH-DUPLIC    PIC 9(05).
+           05 FILLER             PIC X(10).  *> " OMITIDOS="
+           05 CTC-OMITIDOS       PIC 9(05).
+           05 FILLER             PIC X(08).  *> " INICIO="
+           05 CTC-INICIO         PIC 9(08).
+           05 FILLER             PIC X(05).  *> " FIN="
+           05 CTC-FIN            PIC 9(08).
+           05 FILLER             PIC X(13).  *> " DURACION-CS="
+           05 CTC-DURACION       PIC 9(08).
+           05 FILLER             PIC X(02).
+
+       FD  ARCHIVO-RESUMEN.
+       01  REG-RESUMEN           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-EDADES-STATUS      PIC XX VALUE SPACES.
+       77  WS-CLIENTES-STATUS    PIC XX VALUE SPACES.
+       77  WS-RESUMEN-STATUS     PIC XX VALUE SPACES.
+       77  WS-EDADES-DISPONIBLE  PIC X VALUE 'N'.
+           88 EDADES-DISPONIBLE    VALUE 'S'.
+           88 EDADES-NO-DISPONIBLE VALUE 'N'.
+       77  WS-CLIENTES-DISPONIBLE PIC X VALUE 'N'.
+           88 CLIENTES-DISPONIBLE    VALUE 'S'.
+           88 CLIENTES-NO-DISPONIBLE VALUE 'N'.
+       77  WS-FECHA-RESUMEN      PIC 9(8).
+       77  WS-LINEA              PIC X(80).
+
+           COPY CPY-RETCODES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-FECHA-RESUMEN FROM DATE YYYYMMDD
+           OPEN OUTPUT ARCHIVO-RESUMEN
+           IF WS-RESUMEN-STATUS NOT = "00"
+               MOVE RC-ERROR-ARCHIVO TO WS-RC-CODIGO
+               STRING "NO SE PUDO ABRIR ARCHIVO-RESUMEN, STATUS="
+                   WS-RESUMEN-STATUS DELIMITED BY SIZE
+                   INTO WS-RC-MENSAJE
+               PERFORM RUTINA-ABEND
+           END-IF
+
+           PERFORM LEER-CONTROL-EDADES
+           PERFORM LEER-CONTROL-CLIENTES
+
+           PERFORM ESCRIBIR-ENCABEZADO
+           PERFORM ESCRIBIR-SECCION-EDADES
+           PERFORM ESCRIBIR-SECCION-CLIENTES
+
+           CLOSE ARCHIVO-RESUMEN
+           DISPLAY "Resumen operativo generado: resumen_operativo.txt"
+           STOP RUN.
+
+       LEER-CONTROL-EDADES.
+           SET EDADES-NO-DISPONIBLE TO TRUE
+           OPEN INPUT CONTROL-EDADES
+           IF WS-EDADES-STATUS = "00"
+               READ CONTROL-EDADES
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET EDADES-DISPONIBLE TO TRUE
+               END-READ
+               CLOSE CONTROL-EDADES
+           END-IF.
+
+       LEER-CONTROL-CLIENTES.
+           SET CLIENTES-NO-DISPONIBLE TO TRUE
+           OPEN INPUT CONTROL-CLIENTES
+           IF WS-CLIENTES-STATUS = "00"
+               READ CONTROL-CLIENTES
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET CLIENTES-DISPONIBLE TO TRUE
+               END-READ
+               CLOSE CONTROL-CLIENTES
+           END-IF.
+
+       ESCRIBIR-ENCABEZADO.
+           MOVE SPACES TO WS-LINEA
+           MOVE "=== RESUMEN OPERATIVO DIARIO ===" TO WS-LINEA
+           MOVE WS-LINEA TO REG-RESUMEN
+           WRITE REG-RESUMEN
+
+           MOVE SPACES TO WS-LINEA
+           STRING "FECHA: " WS-FECHA-RESUMEN
+               DELIMITED BY SIZE INTO WS-LINEA
+           MOVE WS-LINEA TO REG-RESUMEN
+           WRITE REG-RESUMEN.
+
+       ESCRIBIR-SECCION-EDADES.
+           MOVE SPACES TO WS-LINEA
+           MOVE "--- PROCESA-EDADES ---" TO WS-LINEA
+           MOVE WS-LINEA TO REG-RESUMEN
+           WRITE REG-RESUMEN
+
+           IF EDADES-NO-DISPONIBLE
+               MOVE SPACES TO WS-LINEA
+               MOVE "  (sin datos de control_edades.txt)" TO WS-LINEA
+               MOVE WS-LINEA TO REG-RESUMEN
+               WRITE REG-RESUMEN
+           ELSE
+               MOVE SPACES TO WS-LINEA
+               STRING "  Procesados: " CTE-LEIDOS
+                   DELIMITED BY SIZE INTO WS-LINEA
+               MOVE WS-LINEA TO REG-RESUMEN
+               WRITE REG-RESUMEN
+
+               MOVE SPACES TO WS-LINEA
+               STRING "  Rechazos: " CTE-RECHAZOS
+                   DELIMITED BY SIZE INTO WS-LINEA
+               MOVE WS-LINEA TO REG-RESUMEN
+               WRITE REG-RESUMEN
+
+               MOVE SPACES TO WS-LINEA
+               STRING "  Duracion (centesimas de segundo): "
+                   CTE-DURACION DELIMITED BY SIZE INTO WS-LINEA
+               MOVE WS-LINEA TO REG-RESUMEN
+               WRITE REG-RESUMEN
+           END-IF.
+
+       ESCRIBIR-SECCION-CLIENTES.
+           MOVE SPACES TO WS-LINEA
+           MOVE "--- PROCESA-CLIENTES ---" TO WS-LINEA
+           MOVE WS-LINEA TO REG-RESUMEN
+           WRITE REG-RESUMEN
+
+           IF CLIENTES-NO-DISPONIBLE
+               MOVE SPACES TO WS-LINEA
+               MOVE "  (sin datos de control_clientes.txt)" TO WS-LINEA
+               MOVE WS-LINEA TO REG-RESUMEN
+               WRITE REG-RESUMEN
+           ELSE
+               MOVE SPACES TO WS-LINEA
+               STRING "  Procesados: " CTC-PROCESADOS
+                   DELIMITED BY SIZE INTO WS-LINEA
+               MOVE WS-LINEA TO REG-RESUMEN
+               WRITE REG-RESUMEN
+
+               MOVE SPACES TO WS-LINEA
+               STRING "  Rechazos: " CTC-RECHAZADOS
+                   DELIMITED BY SIZE INTO WS-LINEA
+               MOVE WS-LINEA TO REG-RESUMEN
+               WRITE REG-RESUMEN
+
+               MOVE SPACES TO WS-LINEA
+               STRING "  Duracion (centesimas de segundo): "
+                   CTC-DURACION DELIMITED BY SIZE INTO WS-LINEA
+               MOVE WS-LINEA TO REG-RESUMEN
+               WRITE REG-RESUMEN
+           END-IF.
+
+           COPY CPY-ABEND.
