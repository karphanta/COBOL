@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVIERTE-EXTRACTOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-SALIDA ASSIGN TO 'salida.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALIDA-STATUS.
+           SELECT ARCHIVO-SALIDA-CSV
+               ASSIGN TO 'salida_extracto.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALIDA-CSV-STATUS.
+           SELECT CLIENTES-OUT ASSIGN TO 'clientes_out.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLIENTES-STATUS.
+           SELECT CLIENTES-OUT-CSV
+               ASSIGN TO 'clientes_out_extracto.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLIENTES-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-SALIDA.
+       01  REGISTRO-SALIDA.
+           05 NOMBRE-SALIDA      PIC X(30).
+           05 ESTADO             PIC X(20).
+
+       FD  ARCHIVO-SALIDA-CSV.
+       01  REG-SALIDA-CSV        PIC X(80).
+
+       FD  CLIENTES-OUT.
+       01  REG-CLIENTE-OUT.
+           COPY CPY-CLIENTE-OUT.
+
+       FD  CLIENTES-OUT-CSV.
+       01  REG-CLIENTES-CSV      PIC X(160).
+
+       WORKING-STORAGE SECTION.
+       77  WS-SALIDA-STATUS      PIC XX VALUE SPACES.
+       77  WS-SALIDA-CSV-STATUS  PIC XX VALUE SPACES.
+       77  WS-CLIENTES-STATUS    PIC XX VALUE SPACES.
+       77  WS-CLIENTES-CSV-STATUS PIC XX VALUE SPACES.
+       77  WS-LINEA-CSV          PIC X(160).
+       77  EOF-SALIDA            PIC X VALUE 'N'.
+           88 FIN-SALIDA           VALUE 'S'.
+       77  EOF-CLIENTES          PIC X VALUE 'N'.
+           88 FIN-CLIENTES          VALUE 'S'.
+
+           COPY CPY-RETCODES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "=== CONVERSION A EXTRACTOS CSV ==="
+           PERFORM CONVERTIR-SALIDA
+           PERFORM CONVERTIR-CLIENTES-OUT
+           DISPLAY "=== FIN CONVERSION A EXTRACTOS CSV ==="
+           STOP RUN.
+
+       CONVERTIR-SALIDA.
+           OPEN INPUT ARCHIVO-SALIDA
+           IF WS-SALIDA-STATUS NOT = "00"
+               DISPLAY "  No se pudo abrir salida.txt, STATUS="
+                   WS-SALIDA-STATUS " -- sin extracto CSV"
+           ELSE
+               OPEN OUTPUT ARCHIVO-SALIDA-CSV
+               IF WS-SALIDA-CSV-STATUS NOT = "00"
+                   MOVE RC-ERROR-ARCHIVO TO WS-RC-CODIGO
+                   STRING "NO SE PUDO ABRIR ARCHIVO-SALIDA-CSV, STATUS="
+                       WS-SALIDA-CSV-STATUS DELIMITED BY SIZE
+                       INTO WS-RC-MENSAJE
+                   PERFORM RUTINA-ABEND
+               END-IF
+               MOVE SPACES TO REG-SALIDA-CSV
+               MOVE "NOMBRE,ESTADO" TO REG-SALIDA-CSV
+               WRITE REG-SALIDA-CSV
+
+               PERFORM LEER-SALIDA
+               PERFORM UNTIL FIN-SALIDA
+                   MOVE SPACES TO WS-LINEA-CSV
+                   STRING NOMBRE-SALIDA DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       ESTADO DELIMITED BY SIZE
+                       INTO WS-LINEA-CSV
+                   MOVE WS-LINEA-CSV TO REG-SALIDA-CSV
+                   WRITE REG-SALIDA-CSV
+                   PERFORM LEER-SALIDA
+               END-PERFORM
+
+               CLOSE ARCHIVO-SALIDA-CSV
+               DISPLAY "  Generado: salida_extracto.csv"
+           END-IF
+           CLOSE ARCHIVO-SALIDA.
+
+       LEER-SALIDA.
+           READ ARCHIVO-SALIDA
+               AT END
+                   SET FIN-SALIDA TO TRUE
+           END-READ.
+
+       CONVERTIR-CLIENTES-OUT.
+           OPEN INPUT CLIENTES-OUT
+           IF WS-CLIENTES-STATUS NOT = "00"
+               DISPLAY "  No se pudo abrir clientes_out.dat, STATUS="
+                   WS-CLIENTES-STATUS " -- sin extracto CSV"
+           ELSE
+               OPEN OUTPUT CLIENTES-OUT-CSV
+               IF WS-CLIENTES-CSV-STATUS NOT = "00"
+                   MOVE RC-ERROR-ARCHIVO TO WS-RC-CODIGO
+                   STRING "NO SE PUDO ABRIR CLIENTES-OUT-CSV, STATUS="
+                       WS-CLIENTES-CSV-STATUS DELIMITED BY SIZE
+                       INTO WS-RC-MENSAJE
+                   PERFORM RUTINA-ABEND
+               END-IF
+               MOVE SPACES TO WS-LINEA-CSV
+               STRING "ID,NOMBRE,DNI,FECHA_NAC,DIRECCION,"
+                       DELIMITED BY SIZE
+                   "FECHA_PROCESO,COD_ESTADO,ESTADO"
+                       DELIMITED BY SIZE
+                   INTO WS-LINEA-CSV
+               MOVE WS-LINEA-CSV TO REG-CLIENTES-CSV
+               WRITE REG-CLIENTES-CSV
+
+               PERFORM LEER-CLIENTES-OUT
+               PERFORM UNTIL FIN-CLIENTES
+                   MOVE SPACES TO WS-LINEA-CSV
+                   STRING CLO-ID DELIMITED BY SPACE
+                       "," DELIMITED BY SIZE
+                       CLO-NOMBRE DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       CLO-DNI DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       CLO-FECHA-NAC DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       CLO-DIRECCION DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       CLO-FECHA-PROCESO DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       CLO-COD-ESTADO DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       CLO-ESTADO DELIMITED BY SIZE
+                       INTO WS-LINEA-CSV
+                   MOVE WS-LINEA-CSV TO REG-CLIENTES-CSV
+                   WRITE REG-CLIENTES-CSV
+                   PERFORM LEER-CLIENTES-OUT
+               END-PERFORM
+
+               CLOSE CLIENTES-OUT-CSV
+               DISPLAY "  Generado: clientes_out_extracto.csv"
+           END-IF
+           CLOSE CLIENTES-OUT.
+
+       LEER-CLIENTES-OUT.
+           READ CLIENTES-OUT
+               AT END
+                   SET FIN-CLIENTES TO TRUE
+           END-READ.
+
+           COPY CPY-ABEND.
